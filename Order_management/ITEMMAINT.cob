@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITEMMAINT.
+
+      * This program manages item details, including add, update,
+      * delete, and display operations - the item-master counterpart
+      * to DETAILS for customers.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ItemFile ASSIGN TO "Item.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Item-Code
+               ALTERNATE RECORD KEY IS Item-Name WITH DUPLICATES
+               FILE STATUS IS WS-File-Status.
+
+           SELECT AuditTrailFile ASSIGN TO "Audit.Trail.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Audit-Seq-No
+               FILE STATUS IS WS-Audit-File-Status.
+
+           SELECT AuditControlFile ASSIGN TO "Audit.Control.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AC-Control-Key
+               FILE STATUS IS WS-Audit-Control-Status.
+
+           SELECT OperatorAuthFile ASSIGN TO "Operator.Auth.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Operator-Userid
+               FILE STATUS IS WS-Operator-Auth-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ItemFile.
+      * Item-Qty-OnHand is the physical count sitting in the warehouse,
+      * keyed here on add/update; Item-Qty-Allocated is how much of it
+      * is already committed to open or picked orders and is not a
+      * field this program's map ever presents to a clerk to key.
+       01  Item-Record.
+           05  Item-Code           PIC 9(07).
+           05  Item-Name           PIC X(12).
+           05  Item-Qty-OnHand     PIC 9(05).
+           05  Item-Qty-Allocated  PIC 9(05).
+           05  Item-Price          PIC 9(05)V9(02).
+           05  Item-Reorder-Point  PIC 9(05).
+
+       FD  AuditTrailFile.
+       01  Audit-Trail-Record.
+           05  Audit-Seq-No        PIC 9(09).
+           05  Audit-Userid        PIC X(08).
+           05  Audit-Date          PIC X(11).
+           05  Audit-Time          PIC X(08).
+           05  Audit-Action        PIC X(10).
+           05  Audit-Program       PIC X(08).
+           05  Audit-Key           PIC X(07).
+
+       FD  AuditControlFile.
+       01  Audit-Control-Record.
+           05  AC-Control-Key      PIC X(01).
+           05  AC-Last-Audit-Seq   PIC 9(09).
+
+       FD  OperatorAuthFile.
+       01  Operator-Auth-Record.
+           05  Operator-Userid     PIC X(08).
+           05  Operator-Auth-Level PIC X(01).
+               88  Operator-Is-Supervisor  VALUE "S".
+               88  Operator-Is-Clerk       VALUE "C".
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+       01  WS-Audit-File-Status   PIC X(02).
+       01  WS-Audit-Control-Status PIC X(02).
+       01  WS-Operator-Auth-Status PIC X(02).
+
+       01  WS-AUTH-SWITCH         PIC X(01) VALUE "N".
+           88  WS-DELETE-AUTHORIZED     VALUE "Y".
+           88  WS-DELETE-NOT-AUTHORIZED VALUE "N".
+       01  WS-MESSAGE             PIC X(50).
+       01  WS-CURSOR-POSITION     PIC 9(4).
+       01  WS-LOG-DATE            PIC X(11).
+       01  WS-LOG-TIME            PIC X(08).
+       01  WS-AUDIT-ACTION        PIC X(10).
+
+       01  WS-FIELDS-SWITCH       PIC X(01) VALUE "Y".
+           88  WS-FIELDS-VALID      VALUE "Y".
+           88  WS-FIELDS-INVALID    VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      * Receive user input and process based on PF keys
+           EXEC CICS RECEIVE MAP('ITEMMAP') MAPSET('ITEMMAINT') END-EXEC.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER
+      * Process item number to display details
+                   PERFORM PROCESS-ITEM-NO
+               WHEN EIBAID = DFHPF3
+      * Exit to the menu program
+                   MOVE "EXITING TO MENU..." TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   EXEC CICS RETURN END-EXEC
+               WHEN EIBAID = DFHPF4
+      * Add a new item
+                   PERFORM ADD-ITEM
+               WHEN EIBAID = DFHPF5
+      * Update an existing item
+                   PERFORM UPDATE-ITEM
+               WHEN EIBAID = DFHPF6
+      * Delete an existing item
+                   PERFORM DELETE-ITEM
+               WHEN OTHER
+      * Handle invalid PF keys
+                   MOVE "INVALID PF KEY" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+           END-EVALUATE.
+
+           EXEC CICS RETURN END-EXEC.
+
+       PROCESS-ITEM-NO.
+      * Read and display item details based on item number
+           READ ItemFile KEY IS Item-Code
+               INVALID KEY
+                   MOVE "ITEM NOT FOUND" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+               NOT INVALID KEY
+                   MOVE "ITEM DETAILS DISPLAYED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       ADD-ITEM.
+      * Validate and add a new item record
+           EXEC CICS RECEIVE MAP('ITEMMAP') MAPSET('ITEMMAINT') END-EXEC.
+
+      * A brand-new item has nothing committed against it yet.
+           MOVE ZEROS TO Item-Qty-Allocated.
+
+           PERFORM VALIDATE-REQUIRED-FIELDS.
+           IF WS-FIELDS-INVALID
+               MOVE "REQUIRED FIELD MISSING" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+               RETURN.
+
+           WRITE ItemFile FROM Item-Record
+               INVALID KEY
+                   MOVE "ITEM ADD FAILED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+               NOT INVALID KEY
+                   MOVE "ADD" TO WS-AUDIT-ACTION
+                   PERFORM LOG-AUDIT-ENTRY
+                   MOVE "ITEM ADDED SUCCESSFULLY" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       VALIDATE-REQUIRED-FIELDS.
+      * Reject a keyed record that is missing its required fields
+      * rather than writing a half-populated item record.
+           SET WS-FIELDS-VALID TO TRUE.
+           IF Item-Name = SPACES
+               SET WS-FIELDS-INVALID TO TRUE.
+
+       UPDATE-ITEM.
+      * Validate and update an existing item record
+           READ ItemFile KEY IS Item-Code
+               INVALID KEY
+                   MOVE "ITEM NOT FOUND" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   RETURN
+               NOT INVALID KEY
+                   EXEC CICS RECEIVE MAP('ITEMMAP') MAPSET('ITEMMAINT') END-EXEC.
+
+                   PERFORM VALIDATE-REQUIRED-FIELDS.
+                   IF WS-FIELDS-INVALID
+                       MOVE "REQUIRED FIELD MISSING" TO WS-MESSAGE
+                       EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+                       RETURN.
+
+                   REWRITE ItemFile FROM Item-Record
+                       INVALID KEY
+                           MOVE "ITEM UPDATE FAILED" TO WS-MESSAGE
+                           EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                       NOT INVALID KEY
+                           MOVE "UPDATE" TO WS-AUDIT-ACTION
+                           PERFORM LOG-AUDIT-ENTRY
+                           MOVE "ITEM UPDATED SUCCESSFULLY" TO WS-MESSAGE
+                           EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       DELETE-ITEM.
+      * Delete an existing item record
+           PERFORM CHECK-DELETE-AUTHORIZED.
+           IF WS-DELETE-NOT-AUTHORIZED
+               MOVE "NOT AUTHORIZED TO DELETE ITEMS" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+               RETURN.
+
+           READ ItemFile KEY IS Item-Code
+               INVALID KEY
+                   MOVE "ITEM NOT FOUND" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+               NOT INVALID KEY
+                   DELETE ItemFile
+                       INVALID KEY
+                           MOVE "ITEM DELETE FAILED" TO WS-MESSAGE
+                           EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                       NOT INVALID KEY
+                           MOVE "DELETE" TO WS-AUDIT-ACTION
+                           PERFORM LOG-AUDIT-ENTRY
+                           MOVE "ITEM DELETED SUCCESSFULLY" TO WS-MESSAGE
+                           EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       CHECK-DELETE-AUTHORIZED.
+      * Deleting an item is a step above the plain sign-on gate MENU
+      * applies before linking here - only an operator carrying a
+      * Supervisor authorization level on the Operator-Auth-KSDS
+      * reference file may delete, so a junior clerk who can reach
+      * this program cannot reach DELETE-ITEM as well.
+           SET WS-DELETE-NOT-AUTHORIZED TO TRUE.
+           MOVE EIBUSERID TO Operator-Userid.
+           READ OperatorAuthFile KEY IS Operator-Userid
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF Operator-Is-Supervisor
+                       SET WS-DELETE-AUTHORIZED TO TRUE
+                   END-IF.
+
+       LOG-AUDIT-ENTRY.
+      * Record the signed-on user, timestamp, action, and affected
+      * item code for a completed add/update/delete, minting the next
+      * audit sequence number from Audit-Control-KSDS the same way
+      * ORDERUPD mints the next Order-Code from Order-Control-KSDS.
+           MOVE "A" TO AC-Control-Key.
+           READ AuditControlFile KEY IS AC-Control-Key
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO AC-Last-Audit-Seq
+                   REWRITE AuditControlFile FROM Audit-Control-Record
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+      * Write the audit entry itself once a sequence number has been
+      * minted for it.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-DATE.
+           MOVE FUNCTION CURRENT-TIME TO WS-LOG-TIME.
+           MOVE AC-Last-Audit-Seq TO Audit-Seq-No.
+           MOVE EIBUSERID TO Audit-Userid.
+           MOVE WS-LOG-DATE TO Audit-Date.
+           MOVE WS-LOG-TIME TO Audit-Time.
+           MOVE WS-AUDIT-ACTION TO Audit-Action.
+           MOVE "ITEMMAIN" TO Audit-Program.
+           MOVE Item-Code TO Audit-Key.
+           WRITE Audit-Trail-Record
+               INVALID KEY
+                   CONTINUE.
