@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERREXCPT.
+
+      * Daily exception report. Reads the transaction error log that
+      * DETAILS and ORDERUPD append a record to every time they reject
+      * a keyed transaction, and lists every entry so rejections get
+      * reviewed instead of just flashing on an operator's screen and
+      * vanishing.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ErrorLogFile ASSIGN TO "Transaction.Error.Log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Error-Log-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ErrorLogFile.
+       01  Error-Log-Record.
+           05  EL-Program          PIC X(08).
+           05  EL-Date             PIC X(11).
+           05  EL-Time             PIC X(08).
+           05  EL-Key              PIC X(07).
+           05  EL-Message          PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Error-Log-Status    PIC X(02).
+       01  WS-EXCEPTION-COUNT     PIC 9(07) VALUE ZEROS.
+
+       01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE       VALUE "Y".
+           88  WS-NOT-END-OF-FILE   VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "DAILY EXCEPTION REPORT STARTING".
+           OPEN INPUT ErrorLogFile.
+
+           PERFORM PRINT-ONE-EXCEPTION
+               UNTIL WS-END-OF-FILE.
+
+           CLOSE ErrorLogFile.
+           DISPLAY "DAILY EXCEPTION REPORT COMPLETE - EXCEPTIONS: "
+               WS-EXCEPTION-COUNT.
+           STOP RUN.
+
+       PRINT-ONE-EXCEPTION.
+      * Read the next logged rejection and print it.
+           READ ErrorLogFile
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   DISPLAY EL-Date " " EL-Time
+                       " " EL-Program " " EL-Key " " EL-Message
+                   ADD 1 TO WS-EXCEPTION-COUNT.
