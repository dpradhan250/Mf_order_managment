@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOPCUST.
+
+      * Sales-analysis summary batch job. Browses the order transaction
+      * file once, accumulating order count and total sales amount per
+      * customer into a working-storage table, then ranks the table
+      * highest-total-first and prints the top customers. There is no
+      * SORT verb anywhere in this tree, so the ranking is done with an
+      * in-memory table and a paragraph-driven exchange sort, the same
+      * way this shop has always handled anything that needs ordering
+      * without a physical file to key on.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderFile ASSIGN TO "Order.Transaction.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Order-Code
+               FILE STATUS IS WS-File-Status.
+
+           SELECT CustomerFile ASSIGN TO "Customer.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Customer-Code OF Customer-Record
+               FILE STATUS IS WS-Cust-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OrderFile.
+       01  Order-Header-Record.
+           05  Order-Code          PIC 9(07).
+           05  Customer-Code       PIC 9(07).
+           05  Order-Ship-To-Seq   PIC 9(03).
+           05  Order-Date          PIC X(08).
+           05  Payment-Type        PIC X(03).
+           05  Order-Line-Count    PIC 9(03).
+           05  Order-Amount        PIC 9(07)V9(02).
+           05  Order-Tax-Amount    PIC 9(07)V9(02).
+           05  Order-Total-Amount  PIC 9(07)V9(02).
+           05  Order-Amount-Paid   PIC 9(07)V9(02).
+           05  Order-Balance-Due   PIC 9(07)V9(02).
+           05  Order-Status        PIC X(01).
+               88  Order-Open        VALUE "O".
+               88  Order-Picked      VALUE "P".
+               88  Order-Shipped     VALUE "S".
+               88  Order-Cancelled   VALUE "C".
+
+       FD  CustomerFile.
+       01  Customer-Record.
+           05  Customer-Code       PIC 9(07).
+           05  Customer-Name       PIC X(15).
+           05  Customer-Add        PIC X(12).
+           05  Customer-Region     PIC X(03).
+           05  Customer-Contact-No PIC X(10).
+           05  Customer-Email      PIC X(40).
+           05  Credit-Hold-Flag    PIC X(01).
+               88  Customer-On-Hold     VALUE "Y".
+               88  Customer-Not-On-Hold VALUE "N".
+           05  Customer-Credit-Limit  PIC 9(07)V9(02).
+           05  Customer-Open-Exposure PIC 9(07)V9(02).
+           05  Customer-Status        PIC X(01).
+               88  Customer-Active       VALUE "A".
+               88  Customer-Deleted      VALUE "D".
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+       01  WS-Cust-File-Status    PIC X(02).
+
+       01  WS-TOP-CUSTOMER-COUNT  PIC 9(03) VALUE 20.
+
+       01  WS-CUST-TABLE.
+           05  WS-CUST-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-CUST-IDX.
+               10  WS-CUST-CODE       PIC 9(07).
+               10  WS-CUST-ORDERS     PIC 9(05).
+               10  WS-CUST-TOTAL      PIC 9(09)V9(02).
+       01  WS-CUST-COUNT           PIC 9(05) VALUE ZEROS.
+
+       01  WS-SAVE-ENTRY.
+           05  WS-SAVE-CODE        PIC 9(07).
+           05  WS-SAVE-ORDERS      PIC 9(05).
+           05  WS-SAVE-TOTAL       PIC 9(09)V9(02).
+
+       01  WS-SEARCH-IDX           PIC 9(05).
+       01  WS-FOUND-IDX            PIC 9(05).
+       01  WS-FOUND-SWITCH         PIC X(01) VALUE "N".
+           88  WS-ENTRY-FOUND        VALUE "Y".
+           88  WS-ENTRY-NOT-FOUND    VALUE "N".
+
+       01  WS-OUTER-IDX            PIC 9(05).
+       01  WS-INNER-IDX            PIC 9(05).
+       01  WS-INNER-LIMIT          PIC 9(05).
+       01  WS-RANK                 PIC 9(03).
+
+       01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE       VALUE "Y".
+           88  WS-NOT-END-OF-FILE   VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "TOP CUSTOMER SALES ANALYSIS BATCH STARTING".
+           OPEN INPUT OrderFile.
+           OPEN INPUT CustomerFile.
+
+           MOVE ZEROS TO Order-Code.
+           START OrderFile KEY IS GREATER THAN OR EQUAL Order-Code
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE.
+
+           PERFORM ACCUMULATE-ONE-ORDER
+               UNTIL WS-END-OF-FILE.
+
+           CLOSE OrderFile.
+
+           PERFORM SORT-CUST-TABLE.
+           PERFORM PRINT-TOP-CUSTOMERS.
+
+           CLOSE CustomerFile.
+           DISPLAY "TOP CUSTOMER SALES ANALYSIS BATCH COMPLETE - "
+               "CUSTOMERS ANALYZED: " WS-CUST-COUNT.
+           STOP RUN.
+
+       ACCUMULATE-ONE-ORDER.
+      * Read the next order and, unless it was cancelled, fold its
+      * amount into that customer's running table entry.
+           READ OrderFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   IF NOT Order-Cancelled
+                       PERFORM POST-ORDER-TO-TABLE.
+
+       POST-ORDER-TO-TABLE.
+      * Find this customer's table entry, adding a new one if this is
+      * the first order seen for them, and add the order into it.
+           PERFORM FIND-CUSTOMER-ENTRY.
+           IF WS-ENTRY-NOT-FOUND
+               ADD 1 TO WS-CUST-COUNT
+               MOVE WS-CUST-COUNT TO WS-FOUND-IDX
+               MOVE Customer-Code OF Order-Header-Record
+                   TO WS-CUST-CODE (WS-FOUND-IDX)
+               MOVE ZEROS TO WS-CUST-ORDERS (WS-FOUND-IDX)
+               MOVE ZEROS TO WS-CUST-TOTAL (WS-FOUND-IDX)
+           END-IF.
+
+           ADD 1 TO WS-CUST-ORDERS (WS-FOUND-IDX).
+           ADD Order-Total-Amount OF Order-Header-Record
+               TO WS-CUST-TOTAL (WS-FOUND-IDX).
+
+       FIND-CUSTOMER-ENTRY.
+      * Linear search of the table built so far for this order's
+      * customer code.
+           SET WS-ENTRY-NOT-FOUND TO TRUE.
+           PERFORM SEARCH-ONE-ENTRY
+               VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-CUST-COUNT
+                   OR WS-ENTRY-FOUND.
+
+       SEARCH-ONE-ENTRY.
+           IF WS-CUST-CODE (WS-SEARCH-IDX)
+                   = Customer-Code OF Order-Header-Record
+               SET WS-ENTRY-FOUND TO TRUE
+               MOVE WS-SEARCH-IDX TO WS-FOUND-IDX.
+
+       SORT-CUST-TABLE.
+      * Exchange-sort the table into total-descending order. This is
+      * a small in-memory table (one entry per customer with at least
+      * one order), so a simple bubble sort is plenty.
+           PERFORM SORT-OUTER-PASS
+               VARYING WS-OUTER-IDX FROM 1 BY 1
+               UNTIL WS-OUTER-IDX >= WS-CUST-COUNT.
+
+       SORT-OUTER-PASS.
+           COMPUTE WS-INNER-LIMIT = WS-CUST-COUNT - WS-OUTER-IDX.
+           PERFORM SORT-INNER-PASS
+               VARYING WS-INNER-IDX FROM 1 BY 1
+               UNTIL WS-INNER-IDX > WS-INNER-LIMIT.
+
+       SORT-INNER-PASS.
+           IF WS-CUST-TOTAL (WS-INNER-IDX)
+                   < WS-CUST-TOTAL (WS-INNER-IDX + 1)
+               PERFORM SWAP-TABLE-ENTRIES.
+
+       SWAP-TABLE-ENTRIES.
+           MOVE WS-CUST-ENTRY (WS-INNER-IDX) TO WS-SAVE-ENTRY.
+           MOVE WS-CUST-ENTRY (WS-INNER-IDX + 1)
+               TO WS-CUST-ENTRY (WS-INNER-IDX).
+           MOVE WS-SAVE-ENTRY TO WS-CUST-ENTRY (WS-INNER-IDX + 1).
+
+       PRINT-TOP-CUSTOMERS.
+      * Print the highest-total customers first, up to the configured
+      * top-N cutoff.
+           PERFORM PRINT-ONE-RANKED-CUSTOMER
+               VARYING WS-RANK FROM 1 BY 1
+               UNTIL WS-RANK > WS-CUST-COUNT
+                   OR WS-RANK > WS-TOP-CUSTOMER-COUNT.
+
+       PRINT-ONE-RANKED-CUSTOMER.
+           MOVE WS-CUST-CODE (WS-RANK)
+               TO Customer-Code OF Customer-Record.
+           READ CustomerFile KEY IS Customer-Code OF Customer-Record
+               INVALID KEY
+                   MOVE "UNKNOWN" TO Customer-Name.
+
+           DISPLAY "RANK " WS-RANK
+               " CUSTOMER " WS-CUST-CODE (WS-RANK)
+               " " Customer-Name
+               " ORDERS " WS-CUST-ORDERS (WS-RANK)
+               " TOTAL SALES " WS-CUST-TOTAL (WS-RANK).
