@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOWSTOCK.
+
+      * Nightly batch job that browses the item master and reports every
+      * item whose on-hand quantity has fallen to or below its reorder
+      * point, so purchasing can raise replenishment orders in time.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ItemFile ASSIGN TO "Item.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Item-Code
+               ALTERNATE RECORD KEY IS Item-Name WITH DUPLICATES
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ItemFile.
+       01  Item-Record.
+           05  Item-Code           PIC 9(07).
+           05  Item-Name           PIC X(12).
+           05  Item-Qty-OnHand     PIC 9(05).
+           05  Item-Qty-Allocated  PIC 9(05).
+           05  Item-Price          PIC 9(05)V9(02).
+           05  Item-Reorder-Point  PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+       01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE       VALUE "Y".
+           88  WS-NOT-END-OF-FILE   VALUE "N".
+       01  WS-LOW-STOCK-COUNT     PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "LOW STOCK REPORT BATCH STARTING".
+           OPEN INPUT ItemFile.
+
+           MOVE ZEROS TO Item-Code.
+           START ItemFile KEY IS GREATER THAN OR EQUAL Item-Code
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE.
+
+           PERFORM CHECK-ONE-ITEM
+               UNTIL WS-END-OF-FILE.
+
+           CLOSE ItemFile.
+           DISPLAY "LOW STOCK REPORT COMPLETE - ITEMS BELOW REORDER: "
+               WS-LOW-STOCK-COUNT.
+           STOP RUN.
+
+       CHECK-ONE-ITEM.
+      * Read the next item in code sequence and list it if on-hand
+      * quantity has fallen to or below its reorder point.
+           READ ItemFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   IF Item-Qty-OnHand <= Item-Reorder-Point
+                       DISPLAY "REORDER ITEM " Item-Code
+                           " " Item-Name
+                           " ON HAND: " Item-Qty-OnHand
+                           " REORDER POINT: " Item-Reorder-Point
+                       ADD 1 TO WS-LOW-STOCK-COUNT.
