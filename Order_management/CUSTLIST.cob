@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTLIST.
+
+      * This program browses the customer master ten rows at a time,
+      * the same paging shape INQUIRY gives item lookups, but driven off
+      * a genuine sequential VSAM browse (START/READ NEXT/READ PREVIOUS)
+      * rather than computed record-number arithmetic.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Customer-Code
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CustomerFile.
+       01  Customer-Record.
+           05  Customer-Code          PIC 9(07).
+           05  Customer-Name          PIC X(15).
+           05  Customer-Add           PIC X(12).
+           05  Customer-Region        PIC X(03).
+           05  Customer-Contact-No    PIC X(10).
+           05  Customer-Email         PIC X(40).
+           05  Credit-Hold-Flag       PIC X(01).
+               88  Customer-On-Hold     VALUE "Y".
+               88  Customer-Not-On-Hold VALUE "N".
+           05  Customer-Credit-Limit  PIC 9(07)V9(02).
+           05  Customer-Open-Exposure PIC 9(07)V9(02).
+           05  Customer-Status        PIC X(01).
+               88  Customer-Active       VALUE "A".
+               88  Customer-Deleted      VALUE "D".
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+       01  WS-DATE                PIC X(11).
+       01  WS-TIME                PIC X(08).
+       01  WS-MESSAGE             PIC X(50).
+       01  WS-ROW-IDX             PIC 9(02).
+
+      * The ten customers currently on screen, and the codes at the top
+      * and bottom of the page so PF7/PF8 know where to resume the browse.
+       01  WS-CUSTOMERS OCCURS 10 TIMES.
+           05  WS-CUST-CODE       PIC 9(07).
+           05  WS-CUST-NAME       PIC X(15).
+           05  WS-CUST-REGION     PIC X(03).
+       01  WS-PAGE-TOP-CODE       PIC 9(07) VALUE ZEROS.
+       01  WS-PAGE-BOTTOM-CODE    PIC 9(07) VALUE ZEROS.
+
+       01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE       VALUE "Y".
+           88  WS-NOT-END-OF-FILE   VALUE "N".
+
+      * Session context handed down from MENU on the LINK that started
+      * this task - see the note in MENU.CBL. The same six fields, in
+      * the same order, are redeclared here the way every other shared
+      * record shape in this tree is redeclared program by program.
+       01  WS-SESSION-CONTEXT.
+           05  SC-Customer-Code       PIC 9(07).
+           05  SC-Order-Code          PIC 9(07).
+           05  SC-Item-Top-Code       PIC 9(07).
+           05  SC-Item-Bottom-Code    PIC 9(07).
+           05  SC-Cust-Top-Code       PIC 9(07).
+           05  SC-Cust-Bottom-Code    PIC 9(07).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                PIC X(42).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      * Initialize the program and display the header
+           DISPLAY "CUSTOMER LIST Program Initialized".
+           PERFORM DISPLAY-HEADER.
+
+      * Restore the page this clerk was last browsing, if any, so PF7
+      * and PF8 resume across separate tasks on this terminal instead
+      * of every task starting the browse over from page one.
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO WS-SESSION-CONTEXT
+           ELSE
+               MOVE ZEROS TO WS-SESSION-CONTEXT
+           END-IF.
+           MOVE SC-Cust-Top-Code TO WS-PAGE-TOP-CODE.
+           MOVE SC-Cust-Bottom-Code TO WS-PAGE-BOTTOM-CODE.
+
+      * Only start a fresh browse at page one when there is no prior
+      * page remembered for this terminal.
+           IF WS-PAGE-BOTTOM-CODE = ZEROS
+               PERFORM DISPLAY-FIRST-10
+           ELSE
+               PERFORM RESHOW-CURRENT-PAGE.
+
+      * Receive user input and process based on PF keys
+           EXEC CICS RECEIVE MAP('CUSTLIST') MAPSET('CUSTLSET') END-EXEC.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+      * Exit to the menu program
+                   MOVE "EXITING TO MENU..." TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   PERFORM SAVE-PAGE-CONTEXT
+                   EXEC CICS RETURN END-EXEC
+               WHEN EIBAID = DFHPF5
+      * Display the first 10 records
+                   PERFORM DISPLAY-FIRST-10
+               WHEN EIBAID = DFHPF6
+      * Display the last 10 records
+                   PERFORM DISPLAY-LAST-10
+               WHEN EIBAID = DFHPF7
+      * Display the previous 10 records
+                   PERFORM DISPLAY-PREV-10
+               WHEN EIBAID = DFHPF8
+      * Display the next 10 records
+                   PERFORM DISPLAY-NEXT-10
+               WHEN OTHER
+      * Handle invalid PF keys
+                   MOVE "INVALID PF KEY" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+           END-EVALUATE.
+
+           PERFORM SAVE-PAGE-CONTEXT.
+           EXEC CICS RETURN END-EXEC.
+
+       SAVE-PAGE-CONTEXT.
+      * Remember the current page's top and bottom customer codes so
+      * the next task on this terminal can resume browsing from here.
+           MOVE WS-PAGE-TOP-CODE TO SC-Cust-Top-Code.
+           MOVE WS-PAGE-BOTTOM-CODE TO SC-Cust-Bottom-Code.
+           MOVE WS-SESSION-CONTEXT TO DFHCOMMAREA.
+
+       RESHOW-CURRENT-PAGE.
+      * Redisplay the page the clerk was last looking at, without
+      * moving the browse position, at the top of a fresh task.
+           MOVE WS-PAGE-TOP-CODE TO Customer-Code.
+           START CustomerFile KEY IS GREATER THAN OR EQUAL Customer-Code
+               INVALID KEY
+                   MOVE "NO CUSTOMERS ON FILE" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   SET WS-END-OF-FILE TO TRUE.
+           PERFORM LOAD-PAGE-FORWARD.
+
+       DISPLAY-HEADER.
+      * Display the header with current date and time
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE.
+           MOVE FUNCTION CURRENT-TIME TO WS-TIME.
+           EXEC CICS SEND MAP('CUSTLIST') MAPSET('CUSTLSET') END-EXEC.
+
+       DISPLAY-FIRST-10.
+      * Position before the lowest customer code and browse forward.
+           MOVE ZEROS TO Customer-Code.
+           START CustomerFile KEY IS GREATER THAN OR EQUAL Customer-Code
+               INVALID KEY
+                   MOVE "NO CUSTOMERS ON FILE" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   SET WS-END-OF-FILE TO TRUE.
+           PERFORM LOAD-PAGE-FORWARD.
+
+       DISPLAY-NEXT-10.
+      * Resume the forward browse just past the bottom of the current page.
+           MOVE WS-PAGE-BOTTOM-CODE TO Customer-Code.
+           START CustomerFile KEY IS GREATER THAN Customer-Code
+               INVALID KEY
+                   MOVE "NO MORE RECORDS" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   SET WS-END-OF-FILE TO TRUE.
+           PERFORM LOAD-PAGE-FORWARD.
+
+       DISPLAY-PREV-10.
+      * Resume the backward browse just before the top of the current page.
+           MOVE WS-PAGE-TOP-CODE TO Customer-Code.
+           START CustomerFile KEY IS LESS THAN Customer-Code
+               INVALID KEY
+                   MOVE "NO MORE RECORDS" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   SET WS-END-OF-FILE TO TRUE.
+           PERFORM LOAD-PAGE-BACKWARD.
+
+       DISPLAY-LAST-10.
+      * Position after the highest possible customer code and browse back.
+           MOVE ALL "9" TO Customer-Code.
+           START CustomerFile KEY IS LESS THAN OR EQUAL Customer-Code
+               INVALID KEY
+                   MOVE "NO CUSTOMERS ON FILE" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   SET WS-END-OF-FILE TO TRUE.
+           PERFORM LOAD-PAGE-BACKWARD.
+
+       LOAD-PAGE-FORWARD.
+      * Fill the page top to bottom with the next ten non-deleted
+      * customers found going forward from the current browse position.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           MOVE ZEROS TO WS-ROW-IDX.
+           PERFORM READ-ONE-FORWARD
+               VARYING WS-ROW-IDX FROM 1 BY 1
+               UNTIL WS-ROW-IDX > 10 OR WS-END-OF-FILE.
+
+       READ-ONE-FORWARD.
+      * One step of the forward browse; deleted customers are skipped
+      * without consuming a row on the page.
+           READ CustomerFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   IF Customer-Deleted
+                       SUBTRACT 1 FROM WS-ROW-IDX
+                   ELSE
+                       MOVE Customer-Code TO WS-CUST-CODE(WS-ROW-IDX)
+                       MOVE Customer-Name TO WS-CUST-NAME(WS-ROW-IDX)
+                       MOVE Customer-Region TO WS-CUST-REGION(WS-ROW-IDX)
+                       IF WS-ROW-IDX = 1
+                           MOVE Customer-Code TO WS-PAGE-TOP-CODE.
+           IF NOT Customer-Deleted AND NOT WS-END-OF-FILE
+               MOVE Customer-Code TO WS-PAGE-BOTTOM-CODE.
+
+       LOAD-PAGE-BACKWARD.
+      * Fill the page bottom to top with the next ten non-deleted
+      * customers found going backward from the current browse position,
+      * then present them top to bottom like any other page.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           MOVE 11 TO WS-ROW-IDX.
+           PERFORM READ-ONE-BACKWARD
+               VARYING WS-ROW-IDX FROM 10 BY -1
+               UNTIL WS-ROW-IDX < 1 OR WS-END-OF-FILE.
+
+       READ-ONE-BACKWARD.
+      * One step of the backward browse; deleted customers are skipped
+      * without consuming a row on the page.
+           READ CustomerFile PREVIOUS RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   IF Customer-Deleted
+                       ADD 1 TO WS-ROW-IDX
+                   ELSE
+                       MOVE Customer-Code TO WS-CUST-CODE(WS-ROW-IDX)
+                       MOVE Customer-Name TO WS-CUST-NAME(WS-ROW-IDX)
+                       MOVE Customer-Region TO WS-CUST-REGION(WS-ROW-IDX)
+                       IF WS-ROW-IDX = 10
+                           MOVE Customer-Code TO WS-PAGE-BOTTOM-CODE.
+           IF NOT Customer-Deleted AND NOT WS-END-OF-FILE
+               MOVE Customer-Code TO WS-PAGE-TOP-CODE.
