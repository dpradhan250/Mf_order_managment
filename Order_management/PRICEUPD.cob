@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICEUPD.
+
+      * Batch mass price-update job. Reads a sequential file of item
+      * code / new-price pairs prepared by purchasing, applies each one
+      * to the item master, and writes a before/after audit line for
+      * every item changed so the update can be checked or reversed.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PriceTransFile ASSIGN TO "Price.Update.Trans"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Trans-File-Status.
+
+           SELECT ItemFile ASSIGN TO "Item.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Item-Code
+               ALTERNATE RECORD KEY IS Item-Name WITH DUPLICATES
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PriceTransFile.
+       01  Price-Trans-Record.
+           05  PT-Item-Code        PIC 9(07).
+           05  PT-New-Price        PIC 9(05)V9(02).
+
+       FD  ItemFile.
+       01  Item-Record.
+           05  Item-Code           PIC 9(07).
+           05  Item-Name           PIC X(12).
+           05  Item-Qty-OnHand     PIC 9(05).
+           05  Item-Qty-Allocated  PIC 9(05).
+           05  Item-Price          PIC 9(05)V9(02).
+           05  Item-Reorder-Point  PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+       01  WS-Trans-File-Status   PIC X(02).
+       01  WS-OLD-PRICE           PIC 9(05)V9(02).
+       01  WS-UPDATE-COUNT        PIC 9(07) VALUE ZEROS.
+       01  WS-REJECT-COUNT        PIC 9(07) VALUE ZEROS.
+
+       01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE       VALUE "Y".
+           88  WS-NOT-END-OF-FILE   VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "PRICE UPDATE BATCH STARTING".
+           OPEN INPUT PriceTransFile.
+           OPEN I-O ItemFile.
+
+           PERFORM READ-NEXT-TRANSACTION.
+           PERFORM APPLY-ONE-PRICE-CHANGE
+               UNTIL WS-END-OF-FILE.
+
+           CLOSE PriceTransFile.
+           CLOSE ItemFile.
+           DISPLAY "PRICE UPDATE BATCH COMPLETE - UPDATED: "
+               WS-UPDATE-COUNT " REJECTED: " WS-REJECT-COUNT.
+           STOP RUN.
+
+       APPLY-ONE-PRICE-CHANGE.
+      * Look up the item named by the current transaction and rewrite
+      * its price, displaying the old and new price as an audit line.
+           MOVE PT-Item-Code TO Item-Code.
+           READ ItemFile KEY IS Item-Code
+               INVALID KEY
+                   DISPLAY "REJECTED - ITEM NOT FOUND: " PT-Item-Code
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   PERFORM REWRITE-ONE-ITEM-PRICE.
+
+           PERFORM READ-NEXT-TRANSACTION.
+
+       REWRITE-ONE-ITEM-PRICE.
+      * The item was found - apply the new price and rewrite it.
+           MOVE Item-Price TO WS-OLD-PRICE.
+           MOVE PT-New-Price TO Item-Price.
+           REWRITE Item-Record
+               INVALID KEY
+                   DISPLAY "REJECTED - REWRITE FAILED: " PT-Item-Code
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   DISPLAY "ITEM " PT-Item-Code
+                       " OLD PRICE: " WS-OLD-PRICE
+                       " NEW PRICE: " PT-New-Price
+                   ADD 1 TO WS-UPDATE-COUNT.
+
+       READ-NEXT-TRANSACTION.
+      * Read the next item code / new price pair from the transaction
+      * file prepared by purchasing.
+           READ PriceTransFile
+               AT END
+                   SET WS-END-OF-FILE TO TRUE.
