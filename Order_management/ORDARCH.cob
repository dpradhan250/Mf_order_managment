@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDARCH.
+
+      * Nightly batch job that moves SHIPPED or CANCELLED orders older
+      * than the configured retention age off the live Order-Transaction
+      * KSDS and onto Order-History-KSDS (and their lines onto
+      * Order-Line-History-KSDS), so the file ORDERUPD does random-key
+      * reads against every transaction stays a manageable size as
+      * order volume grows.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderFile ASSIGN TO "Order.Transaction.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Order-Code OF Order-Header-Record
+               FILE STATUS IS WS-File-Status.
+
+           SELECT OrderLineFile ASSIGN TO "Order.LineItem.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Order-Line-Key
+               FILE STATUS IS WS-Line-File-Status.
+
+           SELECT OrderHistoryFile ASSIGN TO "Order.History.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Order-Code OF Order-History-Record
+               FILE STATUS IS WS-Hist-File-Status.
+
+           SELECT OrderLineHistoryFile
+               ASSIGN TO "Order.LineHist.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Order-Line-Key OF Order-Line-History-Record
+               FILE STATUS IS WS-Line-Hist-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OrderFile.
+       01  Order-Header-Record.
+           05  Order-Code          PIC 9(07).
+           05  Customer-Code       PIC 9(07).
+           05  Order-Ship-To-Seq   PIC 9(03).
+           05  Order-Date          PIC X(08).
+           05  Payment-Type        PIC X(03).
+           05  Order-Line-Count    PIC 9(03).
+           05  Order-Amount        PIC 9(07)V9(02).
+           05  Order-Tax-Amount    PIC 9(07)V9(02).
+           05  Order-Total-Amount  PIC 9(07)V9(02).
+           05  Order-Amount-Paid   PIC 9(07)V9(02).
+           05  Order-Balance-Due   PIC 9(07)V9(02).
+           05  Order-Status        PIC X(01).
+               88  Order-Open        VALUE "O".
+               88  Order-Picked      VALUE "P".
+               88  Order-Shipped     VALUE "S".
+               88  Order-Cancelled   VALUE "C".
+
+       FD  OrderLineFile.
+       01  Order-Line-Record.
+           05  Order-Line-Key.
+               10  Order-Code          PIC 9(07).
+               10  Line-Number         PIC 9(03).
+           05  Item-Code               PIC 9(07).
+           05  Item-Qty                PIC 9(05).
+
+       FD  OrderHistoryFile.
+       01  Order-History-Record.
+           05  Order-Code          PIC 9(07).
+           05  Customer-Code       PIC 9(07).
+           05  Order-Ship-To-Seq   PIC 9(03).
+           05  Order-Date          PIC X(08).
+           05  Payment-Type        PIC X(03).
+           05  Order-Line-Count    PIC 9(03).
+           05  Order-Amount        PIC 9(07)V9(02).
+           05  Order-Tax-Amount    PIC 9(07)V9(02).
+           05  Order-Total-Amount  PIC 9(07)V9(02).
+           05  Order-Amount-Paid   PIC 9(07)V9(02).
+           05  Order-Balance-Due   PIC 9(07)V9(02).
+           05  Order-Status        PIC X(01).
+               88  Order-Shipped     VALUE "S".
+               88  Order-Cancelled   VALUE "C".
+
+       FD  OrderLineHistoryFile.
+       01  Order-Line-History-Record.
+           05  Order-Line-Key.
+               10  Order-Code          PIC 9(07).
+               10  Line-Number         PIC 9(03).
+           05  Item-Code               PIC 9(07).
+           05  Item-Qty                PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status              PIC X(02).
+       01  WS-Line-File-Status         PIC X(02).
+       01  WS-Hist-File-Status         PIC X(02).
+       01  WS-Line-Hist-File-Status    PIC X(02).
+
+      * How many days a SHIPPED or CANCELLED order stays on the live
+      * file before this job moves it to history. Change this value to
+      * retune the retention window.
+       01  WS-RETENTION-DAYS           PIC 9(03) VALUE 090.
+
+       01  WS-TODAY                    PIC 9(08).
+       01  WS-TODAY-INTEGER            PIC S9(09) COMP.
+       01  WS-CUTOFF-INTEGER           PIC S9(09) COMP.
+       01  WS-CUTOFF-DATE              PIC X(08).
+
+       01  WS-LINE-IDX                 PIC 9(03).
+       01  WS-ARCHIVE-COUNT            PIC 9(07) VALUE ZEROS.
+       01  WS-SCAN-COUNT               PIC 9(07) VALUE ZEROS.
+       01  WS-LINE-REJECT-COUNT        PIC 9(07) VALUE ZEROS.
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE            VALUE "Y".
+           88  WS-NOT-END-OF-FILE        VALUE "N".
+
+       01  WS-LINE-SWITCH              PIC X(01) VALUE "Y".
+           88  WS-ALL-LINES-OK           VALUE "Y".
+           88  WS-LINE-FAILED            VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "ORDER ARCHIVAL BATCH STARTING".
+           PERFORM COMPUTE-CUTOFF-DATE.
+
+           OPEN I-O OrderFile.
+           OPEN I-O OrderLineFile.
+           OPEN OUTPUT OrderHistoryFile.
+           OPEN OUTPUT OrderLineHistoryFile.
+
+           MOVE ZEROS TO Order-Code OF Order-Header-Record.
+           START OrderFile KEY IS GREATER THAN OR EQUAL
+               Order-Code OF Order-Header-Record
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE.
+
+           PERFORM ARCHIVE-ONE-ORDER
+               UNTIL WS-END-OF-FILE.
+
+           CLOSE OrderFile.
+           CLOSE OrderLineFile.
+           CLOSE OrderHistoryFile.
+           CLOSE OrderLineHistoryFile.
+           DISPLAY "ORDER ARCHIVAL BATCH COMPLETE - SCANNED: "
+               WS-SCAN-COUNT " ARCHIVED: " WS-ARCHIVE-COUNT
+               " LINE REJECTS: " WS-LINE-REJECT-COUNT.
+           STOP RUN.
+
+       COMPUTE-CUTOFF-DATE.
+      * Work out the oldest order date allowed to remain on the live
+      * file: today minus the configured retention window.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           COMPUTE WS-TODAY-INTEGER = FUNCTION INTEGER-OF-DATE(WS-TODAY).
+           COMPUTE WS-CUTOFF-INTEGER =
+               WS-TODAY-INTEGER - WS-RETENTION-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+               TO WS-CUTOFF-DATE.
+
+       ARCHIVE-ONE-ORDER.
+      * Read the next order in code sequence and, if it is SHIPPED or
+      * CANCELLED and old enough, move it and its lines to history.
+           READ OrderFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SCAN-COUNT
+                   IF (Order-Shipped OF Order-Header-Record
+                       OR Order-Cancelled OF Order-Header-Record)
+                       AND Order-Date OF Order-Header-Record
+                           < WS-CUTOFF-DATE
+                       PERFORM MOVE-ORDER-TO-HISTORY.
+
+       MOVE-ORDER-TO-HISTORY.
+      * Write the header and every line to history, then remove them
+      * from the live files. The header is only deleted once every one
+      * of its lines has been archived cleanly - otherwise a line left
+      * behind on the live file would have no parent left to find it
+      * by.
+           MOVE Order-Header-Record TO Order-History-Record.
+           WRITE Order-History-Record
+               INVALID KEY
+                   DISPLAY "REJECTED - HISTORY WRITE FAILED: "
+                       Order-Code OF Order-Header-Record
+               NOT INVALID KEY
+                   SET WS-ALL-LINES-OK TO TRUE
+                   PERFORM ARCHIVE-ONE-LINE
+                       VARYING WS-LINE-IDX FROM 1 BY 1
+                       UNTIL WS-LINE-IDX >
+                           Order-Line-Count OF Order-Header-Record
+                   IF WS-ALL-LINES-OK
+                       DELETE OrderFile
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               ADD 1 TO WS-ARCHIVE-COUNT
+                   ELSE
+                       DISPLAY "REJECTED - LINE FAILED, HEADER KEPT: "
+                           Order-Code OF Order-Header-Record
+                   END-IF.
+
+       ARCHIVE-ONE-LINE.
+      * Copy one order line to history and remove it from the live
+      * line-item file. Any failure here - the line missing, the
+      * history write, or the live delete - leaves WS-LINE-FAILED set
+      * so the header above is not deleted out from under it.
+           MOVE Order-Code OF Order-Header-Record
+               TO Order-Code OF Order-Line-Key OF Order-Line-Record.
+           MOVE WS-LINE-IDX
+               TO Line-Number OF Order-Line-Key OF Order-Line-Record.
+           READ OrderLineFile KEY IS Order-Line-Key OF Order-Line-Record
+               INVALID KEY
+                   SET WS-LINE-FAILED TO TRUE
+                   ADD 1 TO WS-LINE-REJECT-COUNT
+                   DISPLAY "REJECTED - LINE NOT FOUND: "
+                       Order-Code OF Order-Header-Record
+                       " LINE " WS-LINE-IDX
+               NOT INVALID KEY
+                   MOVE Order-Line-Record TO Order-Line-History-Record
+                   WRITE Order-Line-History-Record
+                       INVALID KEY
+                           SET WS-LINE-FAILED TO TRUE
+                           ADD 1 TO WS-LINE-REJECT-COUNT
+                           DISPLAY "REJECTED - LINE HIST WRITE FAILED: "
+                               Order-Code OF Order-Header-Record
+                               " LINE " WS-LINE-IDX
+                   END-WRITE
+                   DELETE OrderLineFile
+                       INVALID KEY
+                           SET WS-LINE-FAILED TO TRUE
+                           ADD 1 TO WS-LINE-REJECT-COUNT
+                           DISPLAY "REJECTED - LINE DELETE FAILED: "
+                               Order-Code OF Order-Header-Record
+                               " LINE " WS-LINE-IDX
+                   END-DELETE.
