@@ -1,96 +1,275 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. INQUIRY.
-
-* This program handles item inquiries and displays item details in a paginated format.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT ItemFile ASSIGN TO "Item.Master.KSDS"
-        ORGANIZATION IS INDEXED
-        ACCESS MODE IS RANDOM
-        RECORD KEY IS Item-Code
-        FILE STATUS IS WS-File-Status.
-
-DATA DIVISION.
-FILE SECTION.
-FD  ItemFile.
-01  Item-Record.
-    05  Item-Code           PIC 9(07).
-    05  Item-Name           PIC X(15).
-    05  Item-Qty            PIC 9(05).
-
-WORKING-STORAGE SECTION.
-01  WS-File-Status         PIC X(02).
-01  WS-DATE                PIC X(11).
-01  WS-TIME                PIC X(08).
-01  WS-CURSOR-POSITION     PIC 9(4).
-01  WS-MESSAGE             PIC X(50).
-01  WS-ITEMS               OCCURS 10 TIMES.
-    05  WS-ITEM-NO         PIC 9(07).
-    05  WS-ITEM-NAME       PIC X(15).
-    05  WS-ITEM-QTY        PIC 9(05).
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    * Initialize the program and display the header
-    DISPLAY "INQUIRY Program Initialized".
-    PERFORM DISPLAY-HEADER.
-    PERFORM DISPLAY-FIRST-10.
-
-    * Receive user input and process based on PF keys
-    EXEC CICS RECEIVE MAP('INQUIRY') MAPSET('INQMAP') END-EXEC.
-    EVALUATE TRUE
-        WHEN EIBAID = DFHPF3
-            * Exit to the menu program
-            MOVE "EXITING TO MENU..." TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-            EXEC CICS RETURN END-EXEC
-        WHEN EIBAID = DFHPF5
-            * Display the first 10 records
-            PERFORM DISPLAY-FIRST-10
-        WHEN EIBAID = DFHPF6
-            * Display the last 10 records
-            PERFORM DISPLAY-LAST-10
-        WHEN EIBAID = DFHPF7
-            * Display the previous 10 records
-            PERFORM DISPLAY-PREV-10
-        WHEN EIBAID = DFHPF8
-            * Display the next 10 records
-            PERFORM DISPLAY-NEXT-10
-        WHEN OTHER
-            * Handle invalid PF keys
-            MOVE "INVALID PF KEY" TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-    END-EVALUATE.
-
-    EXEC CICS RETURN END-EXEC.
-
-DISPLAY-HEADER.
-    * Display the header with current date and time
-    MOVE FUNCTION CURRENT-DATE TO WS-DATE.
-    MOVE FUNCTION CURRENT-TIME TO WS-TIME.
-    EXEC CICS SEND MAP('INQUIRY') MAPSET('INQMAP') END-EXEC.
-
-DISPLAY-FIRST-10.
-    * Logic to display the first 10 records
-    PERFORM READ-ITEMS FROM 1 TO 10.
-
-DISPLAY-LAST-10.
-    * Logic to display the last 10 records
-    PERFORM READ-ITEMS FROM 91 TO 100.
-
-DISPLAY-PREV-10.
-    * Logic to display the previous 10 records
-    PERFORM READ-ITEMS FROM WS-CURSOR-POSITION - 10 TO WS-CURSOR-POSITION.
-
-DISPLAY-NEXT-10.
-    * Logic to display the next 10 records
-    PERFORM READ-ITEMS FROM WS-CURSOR-POSITION + 1 TO WS-CURSOR-POSITION.
-
-READ-ITEMS.
-    * Read and display items from the KSDS file
-    PERFORM VARYING WS-INDEX FROM START TO END
-        READ ItemFile INTO WS-ITEMS(WS-INDEX)
-        AT END MOVE "NO MORE RECORDS" TO WS-MESSAGE
-    END-PERFORM.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQUIRY.
+
+      * This program handles item inquiries and displays item details in
+      * a paginated format, ten rows at a time, off a genuine sequential
+      * VSAM browse (START/READ NEXT/READ PREVIOUS) rather than computed
+      * record-number arithmetic.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ItemFile ASSIGN TO "Item.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Item-Code
+               ALTERNATE RECORD KEY IS Item-Name WITH DUPLICATES
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ItemFile.
+       01  Item-Record.
+           05  Item-Code           PIC 9(07).
+           05  Item-Name           PIC X(12).
+      * Item-Qty-OnHand is the physical count sitting in the warehouse;
+      * Item-Qty-Allocated is how much of it is already committed to
+      * open or picked orders. The inquiry screen shows what is
+      * actually free to sell, the two netted against each other.
+           05  Item-Qty-OnHand     PIC 9(05).
+           05  Item-Qty-Allocated  PIC 9(05).
+           05  Item-Price          PIC 9(05)V9(02).
+           05  Item-Reorder-Point  PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+       01  WS-DATE                PIC X(11).
+       01  WS-TIME                PIC X(08).
+       01  WS-MESSAGE             PIC X(50).
+       01  WS-ROW-IDX             PIC 9(02).
+
+      * The ten items currently on screen, and the codes at the top and
+      * bottom of the page so PF7/PF8 know where to resume the browse.
+       01  WS-ITEMS OCCURS 10 TIMES.
+           05  WS-ITEM-NO         PIC 9(07).
+           05  WS-ITEM-NAME       PIC X(12).
+           05  WS-ITEM-QTY        PIC 9(05).
+       01  WS-PAGE-TOP-CODE       PIC 9(07) VALUE ZEROS.
+       01  WS-PAGE-BOTTOM-CODE    PIC 9(07) VALUE ZEROS.
+
+       01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE       VALUE "Y".
+           88  WS-NOT-END-OF-FILE   VALUE "N".
+
+      * Keyed-in search argument for the by-name lookup. Populated from
+      * the inquiry map the same way the rest of this program's keyed
+      * fields are - see the MAP RECEIVE in MAIN-PARA.
+       01  WS-SEARCH-NAME         PIC X(12).
+       01  WS-SEARCH-LEN          PIC 9(02).
+
+      * Session context handed down from MENU on the LINK that started
+      * this task - see the note in MENU.CBL. The same six fields, in
+      * the same order, are redeclared here the way every other shared
+      * record shape in this tree is redeclared program by program.
+       01  WS-SESSION-CONTEXT.
+           05  SC-Customer-Code       PIC 9(07).
+           05  SC-Order-Code          PIC 9(07).
+           05  SC-Item-Top-Code       PIC 9(07).
+           05  SC-Item-Bottom-Code    PIC 9(07).
+           05  SC-Cust-Top-Code       PIC 9(07).
+           05  SC-Cust-Bottom-Code    PIC 9(07).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                PIC X(42).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      * Initialize the program and display the header
+           DISPLAY "INQUIRY Program Initialized".
+           PERFORM DISPLAY-HEADER.
+
+      * Restore the page this clerk was last browsing, if any, so PF7
+      * and PF8 resume across separate tasks on this terminal instead
+      * of every task starting the browse over from page one.
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO WS-SESSION-CONTEXT
+           ELSE
+               MOVE ZEROS TO WS-SESSION-CONTEXT
+           END-IF.
+           MOVE SC-Item-Top-Code TO WS-PAGE-TOP-CODE.
+           MOVE SC-Item-Bottom-Code TO WS-PAGE-BOTTOM-CODE.
+
+      * Only start a fresh browse at page one when there is no prior
+      * page remembered for this terminal.
+           IF WS-PAGE-BOTTOM-CODE = ZEROS
+               PERFORM DISPLAY-FIRST-10
+           ELSE
+               PERFORM RESHOW-CURRENT-PAGE.
+
+      * Receive user input and process based on PF keys
+           EXEC CICS RECEIVE MAP('INQUIRY') MAPSET('INQMAP') END-EXEC.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+      * Exit to the menu program
+                   MOVE "EXITING TO MENU..." TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   PERFORM SAVE-PAGE-CONTEXT
+                   EXEC CICS RETURN END-EXEC
+               WHEN EIBAID = DFHPF5
+      * Display the first 10 records
+                   PERFORM DISPLAY-FIRST-10
+               WHEN EIBAID = DFHPF6
+      * Display the last 10 records
+                   PERFORM DISPLAY-LAST-10
+               WHEN EIBAID = DFHPF7
+      * Display the previous 10 records
+                   PERFORM DISPLAY-PREV-10
+               WHEN EIBAID = DFHPF8
+      * Display the next 10 records
+                   PERFORM DISPLAY-NEXT-10
+               WHEN EIBAID = DFHPF9
+      * Search for items whose name starts with the keyed argument
+                   PERFORM SEARCH-BY-NAME
+               WHEN OTHER
+      * Handle invalid PF keys
+                   MOVE "INVALID PF KEY" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+           END-EVALUATE.
+
+           PERFORM SAVE-PAGE-CONTEXT.
+           EXEC CICS RETURN END-EXEC.
+
+       SAVE-PAGE-CONTEXT.
+      * Remember the current page's top and bottom item codes so the
+      * next task on this terminal can resume browsing from here.
+           MOVE WS-PAGE-TOP-CODE TO SC-Item-Top-Code.
+           MOVE WS-PAGE-BOTTOM-CODE TO SC-Item-Bottom-Code.
+           MOVE WS-SESSION-CONTEXT TO DFHCOMMAREA.
+
+       RESHOW-CURRENT-PAGE.
+      * Redisplay the page the clerk was last looking at, without
+      * moving the browse position, at the top of a fresh task.
+           MOVE WS-PAGE-TOP-CODE TO Item-Code.
+           START ItemFile KEY IS GREATER THAN OR EQUAL Item-Code
+               INVALID KEY
+                   MOVE "NO ITEMS ON FILE" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   SET WS-END-OF-FILE TO TRUE.
+           PERFORM LOAD-PAGE-FORWARD.
+
+       DISPLAY-HEADER.
+      * Display the header with current date and time
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE.
+           MOVE FUNCTION CURRENT-TIME TO WS-TIME.
+           EXEC CICS SEND MAP('INQUIRY') MAPSET('INQMAP') END-EXEC.
+
+       DISPLAY-FIRST-10.
+      * Position before the lowest item code and browse forward.
+           MOVE ZEROS TO Item-Code.
+           START ItemFile KEY IS GREATER THAN OR EQUAL Item-Code
+               INVALID KEY
+                   MOVE "NO ITEMS ON FILE" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   SET WS-END-OF-FILE TO TRUE.
+           PERFORM LOAD-PAGE-FORWARD.
+
+       DISPLAY-NEXT-10.
+      * Resume the forward browse just past the bottom of the current page.
+           MOVE WS-PAGE-BOTTOM-CODE TO Item-Code.
+           START ItemFile KEY IS GREATER THAN Item-Code
+               INVALID KEY
+                   MOVE "NO MORE RECORDS" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   SET WS-END-OF-FILE TO TRUE.
+           PERFORM LOAD-PAGE-FORWARD.
+
+       DISPLAY-PREV-10.
+      * Resume the backward browse just before the top of the current page.
+           MOVE WS-PAGE-TOP-CODE TO Item-Code.
+           START ItemFile KEY IS LESS THAN Item-Code
+               INVALID KEY
+                   MOVE "NO MORE RECORDS" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   SET WS-END-OF-FILE TO TRUE.
+           PERFORM LOAD-PAGE-BACKWARD.
+
+       DISPLAY-LAST-10.
+      * Position after the highest possible item code and browse back.
+           MOVE ALL "9" TO Item-Code.
+           START ItemFile KEY IS LESS THAN OR EQUAL Item-Code
+               INVALID KEY
+                   MOVE "NO ITEMS ON FILE" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   SET WS-END-OF-FILE TO TRUE.
+           PERFORM LOAD-PAGE-BACKWARD.
+
+       SEARCH-BY-NAME.
+      * Browse the Item-Name alternate index starting at the keyed
+      * argument and collect up to ten items whose name begins with it.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NAME)) TO WS-SEARCH-LEN.
+           MOVE WS-SEARCH-NAME TO Item-Name.
+           START ItemFile KEY IS GREATER THAN OR EQUAL Item-Name
+               INVALID KEY
+                   MOVE "NO MATCHING ITEMS" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   SET WS-END-OF-FILE TO TRUE.
+
+           MOVE ZEROS TO WS-ROW-IDX.
+           PERFORM READ-ONE-NAME-MATCH
+               VARYING WS-ROW-IDX FROM 1 BY 1
+               UNTIL WS-ROW-IDX > 10 OR WS-END-OF-FILE.
+
+       READ-ONE-NAME-MATCH.
+      * One step of the by-name browse; stops as soon as the name no
+      * longer starts with the search argument, since the alternate
+      * index keeps matching names together in sorted order.
+           READ ItemFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   IF Item-Name(1:WS-SEARCH-LEN) NOT = WS-SEARCH-NAME(1:WS-SEARCH-LEN)
+                       SET WS-END-OF-FILE TO TRUE
+                       SUBTRACT 1 FROM WS-ROW-IDX
+                   ELSE
+                       MOVE Item-Code TO WS-ITEM-NO(WS-ROW-IDX)
+                       MOVE Item-Name TO WS-ITEM-NAME(WS-ROW-IDX)
+                       COMPUTE WS-ITEM-QTY(WS-ROW-IDX) =
+                           Item-Qty-OnHand - Item-Qty-Allocated.
+
+       LOAD-PAGE-FORWARD.
+      * Fill the page top to bottom with the next ten items found going
+      * forward from the current browse position.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           MOVE ZEROS TO WS-ROW-IDX.
+           PERFORM READ-ONE-FORWARD
+               VARYING WS-ROW-IDX FROM 1 BY 1
+               UNTIL WS-ROW-IDX > 10 OR WS-END-OF-FILE.
+
+       READ-ONE-FORWARD.
+      * One step of the forward browse.
+           READ ItemFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   MOVE Item-Code TO WS-ITEM-NO(WS-ROW-IDX)
+                   MOVE Item-Name TO WS-ITEM-NAME(WS-ROW-IDX)
+                   COMPUTE WS-ITEM-QTY(WS-ROW-IDX) =
+                       Item-Qty-OnHand - Item-Qty-Allocated
+                   MOVE Item-Code TO WS-PAGE-BOTTOM-CODE
+                   IF WS-ROW-IDX = 1
+                       MOVE Item-Code TO WS-PAGE-TOP-CODE.
+
+       LOAD-PAGE-BACKWARD.
+      * Fill the page bottom to top with the next ten items found going
+      * backward from the current browse position, then present them
+      * top to bottom like any other page.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           MOVE 11 TO WS-ROW-IDX.
+           PERFORM READ-ONE-BACKWARD
+               VARYING WS-ROW-IDX FROM 10 BY -1
+               UNTIL WS-ROW-IDX < 1 OR WS-END-OF-FILE.
+
+       READ-ONE-BACKWARD.
+      * One step of the backward browse.
+           READ ItemFile PREVIOUS RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   MOVE Item-Code TO WS-ITEM-NO(WS-ROW-IDX)
+                   MOVE Item-Name TO WS-ITEM-NAME(WS-ROW-IDX)
+                   COMPUTE WS-ITEM-QTY(WS-ROW-IDX) =
+                       Item-Qty-OnHand - Item-Qty-Allocated
+                   MOVE Item-Code TO WS-PAGE-TOP-CODE
+                   IF WS-ROW-IDX = 10
+                       MOVE Item-Code TO WS-PAGE-BOTTOM-CODE.
