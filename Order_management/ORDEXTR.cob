@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDEXTR.
+
+      * Nightly batch job that browses the order transaction file and
+      * writes one extract record per shipped order to a sequential
+      * feed for downstream invoicing/ERP pickup. Orders that have not
+      * yet shipped are not billable and are left for a later run.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderFile ASSIGN TO "Order.Transaction.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Order-Code
+               FILE STATUS IS WS-File-Status.
+
+           SELECT ExtractFile ASSIGN TO "Order.Extract.Feed"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Extract-File-Status.
+
+           SELECT CheckpointFile ASSIGN TO "Checkpoint.Control.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CP-Job-Code
+               FILE STATUS IS WS-Checkpoint-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OrderFile.
+       01  Order-Header-Record.
+           05  Order-Code          PIC 9(07).
+           05  Customer-Code       PIC 9(07).
+           05  Order-Ship-To-Seq   PIC 9(03).
+           05  Order-Date          PIC X(08).
+           05  Payment-Type        PIC X(03).
+           05  Order-Line-Count    PIC 9(03).
+           05  Order-Amount        PIC 9(07)V9(02).
+           05  Order-Tax-Amount    PIC 9(07)V9(02).
+           05  Order-Total-Amount  PIC 9(07)V9(02).
+           05  Order-Amount-Paid   PIC 9(07)V9(02).
+           05  Order-Balance-Due   PIC 9(07)V9(02).
+           05  Order-Status        PIC X(01).
+               88  Order-Open        VALUE "O".
+               88  Order-Picked      VALUE "P".
+               88  Order-Shipped     VALUE "S".
+               88  Order-Cancelled   VALUE "C".
+
+       FD  ExtractFile.
+       01  Extract-Record.
+           05  EX-Order-Code       PIC 9(07).
+           05  EX-Customer-Code    PIC 9(07).
+           05  EX-Order-Date       PIC X(08).
+           05  EX-Payment-Type     PIC X(03).
+           05  EX-Line-Count       PIC 9(03).
+           05  EX-Order-Amount     PIC 9(07)V9(02).
+           05  EX-Order-Tax-Amount PIC 9(07)V9(02).
+           05  EX-Order-Total-Amount PIC 9(07)V9(02).
+
+       FD  CheckpointFile.
+       01  Checkpoint-Record.
+           05  CP-Job-Code         PIC X(08).
+           05  CP-Last-Order-Code  PIC 9(07).
+           05  CP-Run-Complete     PIC X(01).
+               88  CP-Complete       VALUE "Y".
+               88  CP-Incomplete     VALUE "N".
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+       01  WS-Extract-File-Status PIC X(02).
+       01  WS-Checkpoint-File-Status PIC X(02).
+       01  WS-EXTRACT-COUNT       PIC 9(07) VALUE ZEROS.
+
+       01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE       VALUE "Y".
+           88  WS-NOT-END-OF-FILE   VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "ORDER EXTRACT BATCH STARTING".
+           OPEN INPUT OrderFile.
+           OPEN I-O CheckpointFile.
+
+           PERFORM ESTABLISH-CHECKPOINT.
+
+      * A genuine fresh run (or a restart of a job that finished
+      * cleanly last time) starts the feed over; a restart resuming
+      * after an abend must extend the feed already on file instead of
+      * truncating it, or every record written before the abend would
+      * be lost.
+           IF CP-Incomplete AND CP-Last-Order-Code NOT = ZEROS
+               OPEN EXTEND ExtractFile
+           ELSE
+               OPEN OUTPUT ExtractFile
+           END-IF.
+
+           MOVE CP-Last-Order-Code TO Order-Code.
+           START OrderFile KEY IS GREATER THAN Order-Code
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE.
+
+           PERFORM EXTRACT-ONE-ORDER
+               UNTIL WS-END-OF-FILE.
+
+           SET CP-Complete TO TRUE.
+           REWRITE Checkpoint-Record
+               INVALID KEY
+                   CONTINUE.
+
+           CLOSE OrderFile.
+           CLOSE ExtractFile.
+           CLOSE CheckpointFile.
+           DISPLAY "ORDER EXTRACT BATCH COMPLETE - ORDERS EXTRACTED: "
+               WS-EXTRACT-COUNT.
+           STOP RUN.
+
+       ESTABLISH-CHECKPOINT.
+      * Find out whether this job is resuming after an abend or
+      * starting a fresh run, and set CP-Last-Order-Code so the START
+      * below knows where to pick up.
+           MOVE "ORDEXTR " TO CP-Job-Code.
+           READ CheckpointFile KEY IS CP-Job-Code
+               INVALID KEY
+                   MOVE ZEROS TO CP-Last-Order-Code
+                   SET CP-Incomplete TO TRUE
+                   WRITE Checkpoint-Record
+               NOT INVALID KEY
+                   IF CP-Complete
+                       MOVE ZEROS TO CP-Last-Order-Code
+                       SET CP-Incomplete TO TRUE
+                       REWRITE Checkpoint-Record
+                   ELSE
+                       DISPLAY "RESUMING FROM CHECKPOINT AFTER ORDER: "
+                           CP-Last-Order-Code
+                   END-IF.
+
+       EXTRACT-ONE-ORDER.
+      * Read the next order in code sequence and write it to the feed
+      * if it has shipped, then save the checkpoint before moving on to
+      * the next order. The checkpoint is saved every order, not on an
+      * interval, so a restart after a mid-run abend can never resume
+      * behind an order that has already been written to the feed and
+      * duplicate it.
+           READ OrderFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   IF Order-Shipped
+                       PERFORM WRITE-EXTRACT-RECORD
+                   END-IF
+                   MOVE Order-Code OF Order-Header-Record
+                       TO CP-Last-Order-Code
+                   PERFORM SAVE-CHECKPOINT.
+
+       SAVE-CHECKPOINT.
+      * Record the last order code fully processed so a restart after
+      * an abend can resume just past it instead of from the top.
+           REWRITE Checkpoint-Record
+               INVALID KEY
+                   CONTINUE.
+
+       WRITE-EXTRACT-RECORD.
+      * Flatten the order header onto the extract layout and write it.
+           MOVE Order-Code OF Order-Header-Record TO EX-Order-Code.
+           MOVE Customer-Code OF Order-Header-Record
+               TO EX-Customer-Code.
+           MOVE Order-Date TO EX-Order-Date.
+           MOVE Payment-Type TO EX-Payment-Type.
+           MOVE Order-Line-Count TO EX-Line-Count.
+           MOVE Order-Amount OF Order-Header-Record TO EX-Order-Amount.
+           MOVE Order-Tax-Amount OF Order-Header-Record
+               TO EX-Order-Tax-Amount.
+           MOVE Order-Total-Amount OF Order-Header-Record
+               TO EX-Order-Total-Amount.
+           WRITE Extract-Record.
+           ADD 1 TO WS-EXTRACT-COUNT.
