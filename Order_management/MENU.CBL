@@ -1,61 +1,174 @@
-* This program handles the main menu and invokes specific programs based on user input.
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MENU.
-
-* This program displays a menu screen and processes user input to invoke specific programs.
-
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-
-* Variables for cursor position and messages
-01 WS-CURSOR-POSITION PIC 9(4).
-01 WS-MESSAGE PIC X(50) VALUE SPACES.
-
-EXEC CICS DSECT=YES END-EXEC.
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    * Receive user input from the menu screen
-    EXEC CICS RECEIVE MAP('MENU') MAPSET('MENUSET') END-EXEC.
-
-    * Process user input based on PF keys or cursor position
-    IF EIBAID = DFHPF3
-        * Exit the program and return control to CICS
-        MOVE "EXITING TO CICS..." TO WS-MESSAGE
-        EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-        EXEC CICS RETURN END-EXEC
-    ELSE IF EIBAID = DFHENTER
-        * Determine the selected menu option based on cursor position
-        MOVE EIBCPOSN TO WS-CURSOR-POSITION
-        EVALUATE WS-CURSOR-POSITION
-            * Call respective programs based on the selected option
-            WHEN 6020 PERFORM CALL-INQUIRY
-            WHEN 8020 PERFORM CALL-CUSTOMER-DETAILS
-            WHEN 10020 PERFORM CALL-ORDER-UPDATE
-            WHEN OTHER
-                * Handle invalid menu options
-                MOVE "INVALID OPTION SELECTED" TO WS-MESSAGE
-                EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-        END-EVALUATE
-    ELSE
-        * Handle invalid PF keys
-        MOVE "INVALID PF KEY" TO WS-MESSAGE
-        EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-    END-IF.
-
-    * Return control to CICS
-    EXEC CICS RETURN END-EXEC.
-
-CALL-INQUIRY.
-    * Link to the Item Inquiry program
-    EXEC CICS LINK PROGRAM('INQUIRY') END-EXEC.
-
-CALL-CUSTOMER-DETAILS.
-    * Link to the Customer Details Update program
-    EXEC CICS LINK PROGRAM('DETAILS') END-EXEC.
-
-CALL-ORDER-UPDATE.
-    * Link to the Order Update program
-    EXEC CICS LINK PROGRAM('ORDERUPD') END-EXEC.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+
+      * This program displays the main menu screen and processes user
+      * input to invoke specific programs. Order entry and customer
+      * maintenance are gated on the terminal having a signed-on
+      * operator ID - see CHECK-SIGNED-ON.
+      *
+      * MENU is the principal facility for this whole transaction, so
+      * it is the one program in this flow that carries its session
+      * context forward across a real pseudo-conversational task
+      * boundary (EXEC CICS RETURN TRANSID/COMMAREA in MAIN-PARA). The
+      * same working copy is then handed down on every LINK to
+      * INQUIRY, DETAILS, and ORDERUPD, so whichever screen a clerk
+      * was last working stays remembered - which customer, which
+      * order, which page of the item file - the next time they pick
+      * that option, instead of every LINK starting the sub-program
+      * from a blank slate.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Variables for the typed menu option and messages
+       01  WS-MENU-OPTION         PIC 9(02).
+       01  WS-MESSAGE             PIC X(50) VALUE SPACES.
+
+       01  WS-SIGNON-SWITCH       PIC X(01) VALUE "N".
+           88  WS-SIGNED-ON         VALUE "Y".
+           88  WS-NOT-SIGNED-ON     VALUE "N".
+
+      * Session context carried across screens - see the note above.
+      * The same six fields, in the same order, are redeclared in
+      * INQUIRY, DETAILS, ORDERUPD, and CUSTLIST's own LINKAGE
+      * SECTIONs, the same way every other shared record shape in this
+      * tree is redeclared program by program rather than pulled from
+      * a copybook.
+       01  WS-SESSION-CONTEXT.
+           05  SC-Customer-Code       PIC 9(07).
+           05  SC-Order-Code          PIC 9(07).
+           05  SC-Item-Top-Code       PIC 9(07).
+           05  SC-Item-Bottom-Code    PIC 9(07).
+           05  SC-Cust-Top-Code       PIC 9(07).
+           05  SC-Cust-Bottom-Code    PIC 9(07).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                PIC X(42).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      * Restore whatever session context was carried forward from the
+      * clerk's last screen, or start clean if this is a fresh sign-on
+      * to the terminal.
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO WS-SESSION-CONTEXT
+           ELSE
+               MOVE ZEROS TO WS-SESSION-CONTEXT
+           END-IF.
+
+      * Receive user input from the menu screen
+           EXEC CICS RECEIVE MAP('MENU') MAPSET('MENUSET') END-EXEC.
+
+      * Process user input based on PF keys or the typed option number
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+      * Exit the program and return control to CICS
+                   MOVE "EXITING TO CICS..." TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   EXEC CICS RETURN END-EXEC
+               WHEN EIBAID = DFHENTER
+      * Determine the selected menu option from the typed option
+      * number keyed into the map, rather than where the cursor
+      * happens to be sitting on the screen.
+                   EVALUATE WS-MENU-OPTION
+      * Call respective programs based on the selected option
+                       WHEN 1
+                           PERFORM CALL-INQUIRY
+                       WHEN 2
+                           PERFORM CHECK-SIGNED-ON
+                           IF WS-SIGNED-ON
+                               PERFORM CALL-CUSTOMER-DETAILS
+                           END-IF
+                       WHEN 3
+                           PERFORM CHECK-SIGNED-ON
+                           IF WS-SIGNED-ON
+                               PERFORM CALL-ORDER-UPDATE
+                           END-IF
+                       WHEN 4
+                           PERFORM CHECK-SIGNED-ON
+                           IF WS-SIGNED-ON
+                               PERFORM CALL-CANCEL-ORDER
+                           END-IF
+                       WHEN 5
+                           PERFORM CALL-CUSTOMER-LIST
+                       WHEN 6
+                           PERFORM CHECK-SIGNED-ON
+                           IF WS-SIGNED-ON
+                               PERFORM CALL-ITEM-MAINT
+                           END-IF
+                       WHEN OTHER
+      * Handle invalid menu options
+                           MOVE "INVALID OPTION SELECTED" TO WS-MESSAGE
+                           EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   END-EVALUATE
+               WHEN OTHER
+      * Handle invalid PF keys
+                   MOVE "INVALID PF KEY" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+           END-EVALUATE.
+
+      * Carry the session context - possibly updated by whichever
+      * program was just linked to - forward to the next task on this
+      * terminal.
+           MOVE WS-SESSION-CONTEXT TO DFHCOMMAREA.
+           EXEC CICS RETURN TRANSID('MENU')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       CHECK-SIGNED-ON.
+      * Order entry and customer maintenance touch money and customer
+      * data, so both are gated on the terminal carrying a real
+      * signed-on operator ID rather than the blank/default ID CICS
+      * hands a terminal before sign-on.
+           IF EIBUSERID = SPACES OR EIBUSERID = LOW-VALUES
+               SET WS-NOT-SIGNED-ON TO TRUE
+               MOVE "PLEASE SIGN ON BEFORE USING THIS OPTION"
+                   TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+           ELSE
+               SET WS-SIGNED-ON TO TRUE.
+
+       CALL-INQUIRY.
+      * Link to the Item Inquiry program, handing down the session
+      * context so it can resume browsing where it last left off.
+           EXEC CICS LINK PROGRAM('INQUIRY')
+               COMMAREA(WS-SESSION-CONTEXT)
+               LENGTH(LENGTH OF WS-SESSION-CONTEXT)
+           END-EXEC.
+
+       CALL-CUSTOMER-DETAILS.
+      * Link to the Customer Details Update program, handing down the
+      * session context so it can resume the customer last worked.
+           EXEC CICS LINK PROGRAM('DETAILS')
+               COMMAREA(WS-SESSION-CONTEXT)
+               LENGTH(LENGTH OF WS-SESSION-CONTEXT)
+           END-EXEC.
+
+       CALL-ORDER-UPDATE.
+      * Link to the Order Update program, handing down the session
+      * context so it can resume the order last worked.
+           EXEC CICS LINK PROGRAM('ORDERUPD')
+               COMMAREA(WS-SESSION-CONTEXT)
+               LENGTH(LENGTH OF WS-SESSION-CONTEXT)
+           END-EXEC.
+
+       CALL-CANCEL-ORDER.
+      * Link to the Cancel Order program. It takes no COMMAREA of its
+      * own, the way it is written today.
+           EXEC CICS LINK PROGRAM('CANCELORD') END-EXEC.
+
+       CALL-CUSTOMER-LIST.
+      * Link to the Customer List program, handing down the session
+      * context so it can resume the page last browsed.
+           EXEC CICS LINK PROGRAM('CUSTLIST')
+               COMMAREA(WS-SESSION-CONTEXT)
+               LENGTH(LENGTH OF WS-SESSION-CONTEXT)
+           END-EXEC.
+
+       CALL-ITEM-MAINT.
+      * Link to the Item Maintenance program. It takes no COMMAREA of
+      * its own, the way it is written today.
+           EXEC CICS LINK PROGRAM('ITEMMAINT') END-EXEC.
