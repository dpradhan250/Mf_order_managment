@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANCELORD.
+
+      * This program cancels an order and releases its allocated stock
+      * back onto ItemFile. An order that has already shipped cannot be
+      * cancelled here - use the normal returns process for that.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderFile ASSIGN TO "Order.Transaction.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Order-Code OF Order-Header-Record
+               FILE STATUS IS WS-File-Status.
+
+           SELECT OrderLineFile ASSIGN TO "Order.LineItem.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Order-Line-Key
+               FILE STATUS IS WS-Line-File-Status.
+
+           SELECT ItemFile ASSIGN TO "Item.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Item-Code OF Item-Record
+               FILE STATUS IS WS-File-Status.
+
+           SELECT CustomerFile ASSIGN TO "Customer.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Customer-Code OF Customer-Record
+               FILE STATUS IS WS-File-Status.
+
+           SELECT AuditTrailFile ASSIGN TO "Audit.Trail.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Audit-Seq-No
+               FILE STATUS IS WS-Audit-File-Status.
+
+           SELECT AuditControlFile ASSIGN TO "Audit.Control.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AC-Control-Key
+               FILE STATUS IS WS-Audit-Control-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OrderFile.
+       01  Order-Header-Record.
+           05  Order-Code          PIC 9(07).
+           05  Customer-Code       PIC 9(07).
+           05  Order-Ship-To-Seq   PIC 9(03).
+           05  Order-Date          PIC X(08).
+           05  Payment-Type        PIC X(03).
+           05  Order-Line-Count    PIC 9(03).
+           05  Order-Amount        PIC 9(07)V9(02).
+           05  Order-Tax-Amount    PIC 9(07)V9(02).
+           05  Order-Total-Amount  PIC 9(07)V9(02).
+           05  Order-Amount-Paid   PIC 9(07)V9(02).
+           05  Order-Balance-Due   PIC 9(07)V9(02).
+           05  Order-Status        PIC X(01).
+               88  Order-Open        VALUE "O".
+               88  Order-Picked      VALUE "P".
+               88  Order-Shipped     VALUE "S".
+               88  Order-Cancelled   VALUE "C".
+
+       FD  OrderLineFile.
+       01  Order-Line-Record.
+           05  Order-Line-Key.
+               10  Order-Code          PIC 9(07).
+               10  Line-Number         PIC 9(03).
+           05  Item-Code               PIC 9(07).
+           05  Item-Qty                PIC 9(05).
+
+       FD  ItemFile.
+       01  Item-Record.
+           05  Item-Code           PIC 9(07).
+           05  Item-Name           PIC X(12).
+      * Item-Qty-OnHand is the physical count sitting in the warehouse;
+      * Item-Qty-Allocated is how much of it is already committed to
+      * open or picked orders. Cancelling an order (only ever allowed
+      * before it ships - see CANCEL-ORDER) releases the allocation
+      * without touching the physical on-hand count, since the stock
+      * never actually left the building.
+           05  Item-Qty-OnHand     PIC 9(05).
+           05  Item-Qty-Allocated  PIC 9(05).
+           05  Item-Price          PIC 9(05)V9(02).
+           05  Item-Reorder-Point  PIC 9(05).
+
+       FD  CustomerFile.
+       01  Customer-Record.
+           05  Customer-Code       PIC 9(07).
+           05  Customer-Name       PIC X(15).
+           05  Customer-Add        PIC X(12).
+           05  Customer-Region     PIC X(03).
+           05  Customer-Contact-No PIC X(10).
+           05  Customer-Email      PIC X(40).
+           05  Credit-Hold-Flag    PIC X(01).
+               88  Customer-On-Hold     VALUE "Y".
+               88  Customer-Not-On-Hold VALUE "N".
+           05  Customer-Credit-Limit  PIC 9(07)V9(02).
+           05  Customer-Open-Exposure PIC 9(07)V9(02).
+           05  Customer-Status        PIC X(01).
+               88  Customer-Active       VALUE "A".
+               88  Customer-Deleted      VALUE "D".
+
+       FD  AuditTrailFile.
+       01  Audit-Trail-Record.
+           05  Audit-Seq-No        PIC 9(09).
+           05  Audit-Userid        PIC X(08).
+           05  Audit-Date          PIC X(11).
+           05  Audit-Time          PIC X(08).
+           05  Audit-Action        PIC X(10).
+           05  Audit-Program       PIC X(08).
+           05  Audit-Key           PIC X(07).
+
+       FD  AuditControlFile.
+       01  Audit-Control-Record.
+           05  AC-Control-Key      PIC X(01).
+           05  AC-Last-Audit-Seq   PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+       01  WS-Line-File-Status    PIC X(02).
+       01  WS-Audit-File-Status   PIC X(02).
+       01  WS-Audit-Control-Status PIC X(02).
+       01  WS-MESSAGE             PIC X(50).
+       01  WS-CURSOR-POSITION     PIC 9(4).
+       01  WS-LINE-IDX            PIC 9(03).
+       01  WS-DATE                PIC X(11).
+       01  WS-TIME                PIC X(08).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      * Receive the order number to cancel and process based on PF keys
+           EXEC CICS RECEIVE MAP('CANCELORD') MAPSET('CANCELSET') END-EXEC.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+      * Exit to the menu program
+                   MOVE "EXITING TO MENU..." TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   EXEC CICS RETURN END-EXEC
+               WHEN EIBAID = DFHENTER
+                   PERFORM CANCEL-ORDER
+               WHEN OTHER
+      * Handle invalid PF keys
+                   MOVE "INVALID PF KEY" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+           END-EVALUATE.
+
+           EXEC CICS RETURN END-EXEC.
+
+       CANCEL-ORDER.
+      * Look up the order, confirm it is not already shipped or
+      * cancelled, restore its committed stock, and mark it cancelled.
+           READ OrderFile KEY IS Order-Code OF Order-Header-Record
+               INVALID KEY
+                   MOVE "ORDER NOT FOUND" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+                   RETURN.
+
+           IF Order-Shipped
+               MOVE "ORDER ALREADY SHIPPED" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+               RETURN.
+
+           IF Order-Cancelled
+               MOVE "ORDER ALREADY CANCELLED" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+               RETURN.
+
+           PERFORM RESTORE-ONE-LINE
+               VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > Order-Line-Count.
+
+           SET Order-Cancelled TO TRUE.
+           REWRITE OrderFile FROM Order-Header-Record
+               INVALID KEY
+                   MOVE "ORDER CANCEL FAILED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+               NOT INVALID KEY
+                   PERFORM LOWER-CUSTOMER-EXPOSURE
+                   PERFORM LOG-AUDIT-ENTRY
+                   MOVE "ORDER CANCELLED SUCCESSFULLY" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       LOG-AUDIT-ENTRY.
+      * Record the signed-on user, timestamp, and cancelled order code,
+      * minting the next audit sequence number from Audit-Control-KSDS
+      * the same way ORDERUPD mints the next Order-Code from
+      * Order-Control-KSDS.
+           MOVE "A" TO AC-Control-Key.
+           READ AuditControlFile KEY IS AC-Control-Key
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO AC-Last-Audit-Seq
+                   REWRITE AuditControlFile FROM Audit-Control-Record
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+      * Write the audit entry itself once a sequence number has been
+      * minted for it.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE.
+           MOVE FUNCTION CURRENT-TIME TO WS-TIME.
+           MOVE AC-Last-Audit-Seq TO Audit-Seq-No.
+           MOVE EIBUSERID TO Audit-Userid.
+           MOVE WS-DATE TO Audit-Date.
+           MOVE WS-TIME TO Audit-Time.
+           MOVE "CANCEL" TO Audit-Action.
+           MOVE "CANCELORD" TO Audit-Program.
+           MOVE Order-Code OF Order-Header-Record TO Audit-Key.
+           WRITE Audit-Trail-Record
+               INVALID KEY
+                   CONTINUE.
+
+       LOWER-CUSTOMER-EXPOSURE.
+      * Give back the cancelled order's outstanding balance against the
+      * customer's open credit exposure - Order-Balance-Due rather than
+      * the full Order-Total-Amount, since any payment already applied
+      * against this order already lowered the exposure once when it
+      * was recorded (see ORDERUPD's RECORD-PAYMENT).
+           MOVE Customer-Code OF Order-Header-Record TO Customer-Code OF Customer-Record.
+           READ CustomerFile KEY IS Customer-Code OF Customer-Record
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SUBTRACT Order-Balance-Due OF Order-Header-Record
+                       FROM Customer-Open-Exposure OF Customer-Record
+                   REWRITE CustomerFile FROM Customer-Record.
+
+       RESTORE-ONE-LINE.
+      * Release one order line's allocated quantity back onto ItemFile.
+           MOVE Order-Code OF Order-Header-Record TO Order-Code OF Order-Line-Key.
+           MOVE WS-LINE-IDX TO Line-Number.
+           READ OrderLineFile KEY IS Order-Line-Key
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE Item-Code OF Order-Line-Record TO Item-Code OF Item-Record
+                   READ ItemFile KEY IS Item-Code OF Item-Record
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           SUBTRACT Item-Qty OF Order-Line-Record
+                               FROM Item-Qty-Allocated OF Item-Record
+                           REWRITE ItemFile FROM Item-Record.
