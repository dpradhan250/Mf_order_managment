@@ -0,0 +1,18 @@
+//ORDMEND  JOB  (ACCTNO),'ORDER MGMT MONTH END',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  MONTH-END ROLLOVER FOR THE ORDER TRANSACTION FILE. WRITES A
+//*  FULL POINT-IN-TIME COPY OF ORDER.TRANSACTION.KSDS AS A NEW
+//*  GENERATION OF THE ORDMGMT.ORDER.TRANS.MONTHLY GDG BASE, DEFINED
+//*  ONE TIME BY JCL/ORDGDGDF. RETENTION IS GENERATION-BASED - THE
+//*  GDG BASE'S OWN LIMIT AGES OUT THE OLDEST MONTH AS EACH NEW ONE
+//*  IS CATALOGUED, SO THIS STEP DOES NOT NEED TO SCRATCH ANYTHING
+//*  ITSELF.
+//*
+//STEP010  EXEC PGM=ORDMBKUP
+//STEPLIB  DD   DSN=ORDMGMT.LOAD,DISP=SHR
+//ORDRFILE DD   DSN=ORDMGMT.ORDER.TRANSACTION.KSDS,DISP=SHR
+//BACKFILE DD   DSN=ORDMGMT.ORDER.TRANS.MONTHLY(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
