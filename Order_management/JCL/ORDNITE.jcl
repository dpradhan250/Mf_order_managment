@@ -0,0 +1,72 @@
+//ORDNITE  JOB  (ACCTNO),'ORDER MGMT NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  NIGHTLY BATCH REPORT SUITE FOR ORDER MANAGEMENT
+//*  RUNS THE STANDARD SEQUENCE OF OVERNIGHT JOBS AGAINST THE
+//*  CUSTOMER, ITEM, AND ORDER MASTER FILES. STEPS ARE RESTARTABLE
+//*  FROM STEP NAME (RESTART=STEPNAME) IF THE RUN ABENDS.
+//*
+//STEP010  EXEC PGM=LOWSTOCK
+//STEPLIB  DD   DSN=ORDMGMT.LOAD,DISP=SHR
+//ITEMFILE DD   DSN=ORDMGMT.ITEM.MASTER.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=ORDDTRPT,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=ORDMGMT.LOAD,DISP=SHR
+//ORDRFILE DD   DSN=ORDMGMT.ORDER.TRANSACTION.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=TOPCUST,COND=(4,LT,STEP020)
+//STEPLIB  DD   DSN=ORDMGMT.LOAD,DISP=SHR
+//CUSTFILE DD   DSN=ORDMGMT.CUSTOMER.MASTER.KSDS,DISP=SHR
+//ORDRFILE DD   DSN=ORDMGMT.ORDER.TRANSACTION.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*  ORDEXTR CARRIES ITS OWN CHECKPOINT ON CHECKPOINT.CONTROL.KSDS,
+//*  KEYED BY JOB CODE, SO A RERUN AFTER AN ABEND IN THIS STEP PICKS
+//*  UP JUST PAST THE LAST ORDER IT FINISHED WRITING TO THE FEED
+//*  INSTEAD OF SENDING THE WHOLE FILE TO ERP A SECOND TIME.
+//*
+//STEP040  EXEC PGM=ORDEXTR,COND=(4,LT,STEP030)
+//STEPLIB  DD   DSN=ORDMGMT.LOAD,DISP=SHR
+//ORDRFILE DD   DSN=ORDMGMT.ORDER.TRANSACTION.KSDS,DISP=SHR
+//CHKPFILE DD   DSN=ORDMGMT.CHECKPOINT.CONTROL.KSDS,DISP=SHR
+//EXTRFEED DD   DSN=ORDMGMT.ORDER.EXTRACT.FEED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=ERREXCPT,COND=(4,LT,STEP040)
+//STEPLIB  DD   DSN=ORDMGMT.LOAD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP060  EXEC PGM=RECONCIL,COND=(4,LT,STEP050)
+//STEPLIB  DD   DSN=ORDMGMT.LOAD,DISP=SHR
+//CUSTFILE DD   DSN=ORDMGMT.CUSTOMER.MASTER.KSDS,DISP=SHR
+//ITEMFILE DD   DSN=ORDMGMT.ITEM.MASTER.KSDS,DISP=SHR
+//ORDRFILE DD   DSN=ORDMGMT.ORDER.TRANSACTION.KSDS,DISP=SHR
+//CTLFILE  DD   DSN=ORDMGMT.CONTROL.TOTAL.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*  MOVES SHIPPED AND CANCELLED ORDERS (AND THEIR LINE ITEMS) OFF THE
+//*  LIVE ORDER FILES ONTO THE HISTORY KSDS PAIR, KEEPING THE ONLINE
+//*  FILES DOWN TO OPEN/PICKED ACTIVITY. RUN AFTER RECONCIL SO THE
+//*  NIGHT'S CONTROL TOTALS ARE STRUCK AGAINST THE FULL ORDER FILE
+//*  BEFORE ANYTHING IS ARCHIVED OFF IT.
+//*
+//STEP070  EXEC PGM=ORDARCH,COND=(4,LT,STEP060)
+//STEPLIB  DD   DSN=ORDMGMT.LOAD,DISP=SHR
+//ORDRFILE DD   DSN=ORDMGMT.ORDER.TRANSACTION.KSDS,DISP=SHR
+//ORDLFILE DD   DSN=ORDMGMT.ORDER.LINEITEM.KSDS,DISP=SHR
+//ORDHFILE DD   DSN=ORDMGMT.ORDER.HISTORY.KSDS,DISP=SHR
+//ORLHFILE DD   DSN=ORDMGMT.ORDER.LINEHIST.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*  HARD-DELETES CUSTOMERS THAT WERE SOFT-DELETED (CUSTOMER-STATUS
+//*  "D") BY DETAILS' DELETE-CUSTOMER PATH. RUN LAST SO A CUSTOMER
+//*  IS NEVER PURGED THE SAME NIGHT RECONCIL OR ORDARCH STILL NEEDS
+//*  TO READ ITS MASTER RECORD.
+//*
+//STEP080  EXEC PGM=CUSTPURGE,COND=(4,LT,STEP070)
+//STEPLIB  DD   DSN=ORDMGMT.LOAD,DISP=SHR
+//CUSTFILE DD   DSN=ORDMGMT.CUSTOMER.MASTER.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
