@@ -0,0 +1,21 @@
+//ORDGDGDF JOB  (ACCTNO),'DEFINE ORDER GDG BASE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  ONE-TIME SETUP JOB - DEFINES THE GENERATION DATA GROUP BASE THAT
+//*  HOLDS THE MONTHLY ORDER TRANSACTION BACKUPS PRODUCED BY THE
+//*  ORDMEND MONTH-END JOB. LIMIT(12) KEEPS THE TRAILING TWELVE
+//*  MONTHLY GENERATIONS ON HAND; SCRATCH CAUSES THE OLDEST GENERATION
+//*  TO BE UNCATALOGUED AND DELETED AUTOMATICALLY AS EACH NEW ONE IS
+//*  ROLLED IN BEYOND THE LIMIT. RUN THIS JOB ONCE BEFORE THE FIRST
+//*  ORDMEND SUBMISSION; RERUNNING IT AGAINST AN EXISTING BASE IS A
+//*  NO-OP FAILURE AND CAN BE IGNORED.
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GENERATIONDATAGROUP -
+      (NAME(ORDMGMT.ORDER.TRANS.MONTHLY) -
+      LIMIT(12) -
+      SCRATCH -
+      NOEMPTY)
+/*
