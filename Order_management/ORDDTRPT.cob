@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDDTRPT.
+
+      * Daily batch report listing order detail grouped by customer,
+      * with each line extended out to a quantity-times-price amount
+      * off the current item price. Driven off the customer-code
+      * alternate index on OrderFile so orders for the same customer
+      * print together without a separate sort step.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderFile ASSIGN TO "Order.Transaction.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Order-Code
+               ALTERNATE RECORD KEY IS Customer-Code
+                   OF Order-Header-Record WITH DUPLICATES
+               FILE STATUS IS WS-File-Status.
+
+           SELECT OrderLineFile ASSIGN TO "Order.LineItem.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Order-Line-Key
+               FILE STATUS IS WS-Line-File-Status.
+
+           SELECT ItemFile ASSIGN TO "Item.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Item-Code OF Item-Record
+               FILE STATUS IS WS-Item-File-Status.
+
+           SELECT CustomerFile ASSIGN TO "Customer.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Customer-Code OF Customer-Record
+               FILE STATUS IS WS-Cust-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OrderFile.
+       01  Order-Header-Record.
+           05  Order-Code          PIC 9(07).
+           05  Customer-Code       PIC 9(07).
+           05  Order-Ship-To-Seq   PIC 9(03).
+           05  Order-Date          PIC X(08).
+           05  Payment-Type        PIC X(03).
+           05  Order-Line-Count    PIC 9(03).
+           05  Order-Amount        PIC 9(07)V9(02).
+           05  Order-Tax-Amount    PIC 9(07)V9(02).
+           05  Order-Total-Amount  PIC 9(07)V9(02).
+           05  Order-Amount-Paid   PIC 9(07)V9(02).
+           05  Order-Balance-Due   PIC 9(07)V9(02).
+           05  Order-Status        PIC X(01).
+               88  Order-Open        VALUE "O".
+               88  Order-Picked      VALUE "P".
+               88  Order-Shipped     VALUE "S".
+               88  Order-Cancelled   VALUE "C".
+
+       FD  OrderLineFile.
+       01  Order-Line-Record.
+           05  Order-Line-Key.
+               10  Order-Code          PIC 9(07).
+               10  Line-Number         PIC 9(03).
+           05  Item-Code               PIC 9(07).
+           05  Item-Qty                PIC 9(05).
+
+       FD  ItemFile.
+       01  Item-Record.
+           05  Item-Code           PIC 9(07).
+           05  Item-Name           PIC X(12).
+           05  Item-Qty-OnHand     PIC 9(05).
+           05  Item-Qty-Allocated  PIC 9(05).
+           05  Item-Price          PIC 9(05)V9(02).
+           05  Item-Reorder-Point  PIC 9(05).
+
+       FD  CustomerFile.
+       01  Customer-Record.
+           05  Customer-Code       PIC 9(07).
+           05  Customer-Name       PIC X(15).
+           05  Customer-Add        PIC X(12).
+           05  Customer-Region     PIC X(03).
+           05  Customer-Contact-No PIC X(10).
+           05  Customer-Email      PIC X(40).
+           05  Credit-Hold-Flag    PIC X(01).
+               88  Customer-On-Hold     VALUE "Y".
+               88  Customer-Not-On-Hold VALUE "N".
+           05  Customer-Credit-Limit  PIC 9(07)V9(02).
+           05  Customer-Open-Exposure PIC 9(07)V9(02).
+           05  Customer-Status        PIC X(01).
+               88  Customer-Active       VALUE "A".
+               88  Customer-Deleted      VALUE "D".
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+       01  WS-Line-File-Status    PIC X(02).
+       01  WS-Item-File-Status    PIC X(02).
+       01  WS-Cust-File-Status    PIC X(02).
+       01  WS-LINE-IDX            PIC 9(03).
+       01  WS-EXTENDED-AMOUNT     PIC 9(07)V9(02).
+       01  WS-ORDER-COUNT         PIC 9(07) VALUE ZEROS.
+
+       01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE       VALUE "Y".
+           88  WS-NOT-END-OF-FILE   VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "ORDER DETAIL REPORT BATCH STARTING".
+           OPEN INPUT OrderFile.
+           OPEN INPUT OrderLineFile.
+           OPEN INPUT ItemFile.
+           OPEN INPUT CustomerFile.
+
+           MOVE ZEROS TO Customer-Code OF Order-Header-Record.
+           START OrderFile KEY IS GREATER THAN OR EQUAL
+               Customer-Code OF Order-Header-Record
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE.
+
+           PERFORM REPORT-ONE-ORDER
+               UNTIL WS-END-OF-FILE.
+
+           CLOSE OrderFile.
+           CLOSE OrderLineFile.
+           CLOSE ItemFile.
+           CLOSE CustomerFile.
+           DISPLAY "ORDER DETAIL REPORT COMPLETE - ORDERS LISTED: "
+               WS-ORDER-COUNT.
+           STOP RUN.
+
+       REPORT-ONE-ORDER.
+      * Read the next order in customer-code sequence and print its
+      * header and every line, extended out to quantity times price.
+           READ OrderFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM PRINT-ORDER-HEADER
+                   PERFORM PRINT-ONE-LINE
+                       VARYING WS-LINE-IDX FROM 1 BY 1
+                       UNTIL WS-LINE-IDX > Order-Line-Count
+                   ADD 1 TO WS-ORDER-COUNT.
+
+       PRINT-ORDER-HEADER.
+      * Look up the customer name and display the order header line.
+           MOVE Customer-Code OF Order-Header-Record
+               TO Customer-Code OF Customer-Record.
+           READ CustomerFile KEY IS Customer-Code OF Customer-Record
+               INVALID KEY
+                   MOVE "UNKNOWN" TO Customer-Name.
+
+           DISPLAY "CUSTOMER " Customer-Code OF Order-Header-Record
+               " " Customer-Name
+               " ORDER " Order-Code OF Order-Header-Record
+               " DATE " Order-Date
+               " STATUS " Order-Status
+               " AMOUNT " Order-Amount OF Order-Header-Record
+               " TAX " Order-Tax-Amount OF Order-Header-Record
+               " TOTAL " Order-Total-Amount OF Order-Header-Record.
+
+       PRINT-ONE-LINE.
+      * Look up the line's item, extend it out, and display it.
+           MOVE Order-Code OF Order-Header-Record
+               TO Order-Code OF Order-Line-Key.
+           MOVE WS-LINE-IDX TO Line-Number.
+           READ OrderLineFile KEY IS Order-Line-Key
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM PRINT-ONE-LINE-DETAIL.
+
+       PRINT-ONE-LINE-DETAIL.
+      * The line was found - look up its item price and extend it.
+           MOVE Item-Code OF Order-Line-Record
+               TO Item-Code OF Item-Record.
+           READ ItemFile KEY IS Item-Code OF Item-Record
+               INVALID KEY
+                   MOVE ZEROS TO WS-EXTENDED-AMOUNT
+               NOT INVALID KEY
+                   MULTIPLY Item-Qty OF Order-Line-Record
+                       BY Item-Price OF Item-Record
+                       GIVING WS-EXTENDED-AMOUNT.
+
+           DISPLAY "    LINE " Line-Number
+               " ITEM " Item-Code OF Order-Line-Record
+               " QTY " Item-Qty OF Order-Line-Record
+               " EXTENDED " WS-EXTENDED-AMOUNT.
