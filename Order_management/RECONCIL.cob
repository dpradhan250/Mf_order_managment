@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+
+      * Nightly batch job that counts every record physically on each
+      * of the three master files - customer, item, and order - and
+      * compares each count against the count as of this job's last
+      * run, stored on Control-Total-KSDS. A file whose count has
+      * dropped since last night is flagged for review; every file's
+      * new count then becomes tomorrow's baseline.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Customer-Code OF Customer-Record
+               FILE STATUS IS WS-Cust-File-Status.
+
+           SELECT ItemFile ASSIGN TO "Item.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Item-Code
+               ALTERNATE RECORD KEY IS Item-Name WITH DUPLICATES
+               FILE STATUS IS WS-Item-File-Status.
+
+           SELECT OrderFile ASSIGN TO "Order.Transaction.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Order-Code
+               ALTERNATE RECORD KEY IS Customer-Code
+                   OF Order-Header-Record WITH DUPLICATES
+               FILE STATUS IS WS-Order-File-Status.
+
+           SELECT ControlTotalFile ASSIGN TO "Control.Total.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CT-File-Code
+               FILE STATUS IS WS-Control-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CustomerFile.
+       01  Customer-Record.
+           05  Customer-Code          PIC 9(07).
+           05  Customer-Name          PIC X(15).
+           05  Customer-Add           PIC X(12).
+           05  Customer-Region        PIC X(03).
+           05  Customer-Contact-No    PIC X(10).
+           05  Customer-Email         PIC X(40).
+           05  Credit-Hold-Flag       PIC X(01).
+               88  Customer-On-Hold     VALUE "Y".
+               88  Customer-Not-On-Hold VALUE "N".
+           05  Customer-Credit-Limit  PIC 9(07)V9(02).
+           05  Customer-Open-Exposure PIC 9(07)V9(02).
+           05  Customer-Status        PIC X(01).
+               88  Customer-Active       VALUE "A".
+               88  Customer-Deleted      VALUE "D".
+
+       FD  ItemFile.
+       01  Item-Record.
+           05  Item-Code           PIC 9(07).
+           05  Item-Name           PIC X(12).
+           05  Item-Qty-OnHand     PIC 9(05).
+           05  Item-Qty-Allocated  PIC 9(05).
+           05  Item-Price          PIC 9(05)V9(02).
+           05  Item-Reorder-Point  PIC 9(05).
+
+       FD  OrderFile.
+       01  Order-Header-Record.
+           05  Order-Code          PIC 9(07).
+           05  Customer-Code       PIC 9(07).
+           05  Order-Ship-To-Seq   PIC 9(03).
+           05  Order-Date          PIC X(08).
+           05  Payment-Type        PIC X(03).
+           05  Order-Line-Count    PIC 9(03).
+           05  Order-Amount        PIC 9(07)V9(02).
+           05  Order-Tax-Amount    PIC 9(07)V9(02).
+           05  Order-Total-Amount  PIC 9(07)V9(02).
+           05  Order-Amount-Paid   PIC 9(07)V9(02).
+           05  Order-Balance-Due   PIC 9(07)V9(02).
+           05  Order-Status        PIC X(01).
+               88  Order-Open        VALUE "O".
+               88  Order-Picked      VALUE "P".
+               88  Order-Shipped     VALUE "S".
+               88  Order-Cancelled   VALUE "C".
+
+       FD  ControlTotalFile.
+       01  Control-Total-Record.
+           05  CT-File-Code        PIC X(04).
+           05  CT-Record-Count     PIC 9(07).
+           05  CT-Last-Run-Date    PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Cust-File-Status    PIC X(02).
+       01  WS-Item-File-Status    PIC X(02).
+       01  WS-Order-File-Status   PIC X(02).
+       01  WS-Control-File-Status PIC X(02).
+
+       01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE       VALUE "Y".
+           88  WS-NOT-END-OF-FILE   VALUE "N".
+
+       01  WS-PRIOR-SWITCH        PIC X(01) VALUE "N".
+           88  WS-PRIOR-FOUND       VALUE "Y".
+           88  WS-PRIOR-NOT-FOUND   VALUE "N".
+
+       01  WS-CURRENT-COUNT       PIC 9(07) VALUE ZEROS.
+       01  WS-DISCREPANCY-COUNT   PIC 9(03) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "CONTROL TOTAL RECONCILIATION BATCH STARTING".
+           OPEN INPUT CustomerFile.
+           OPEN INPUT ItemFile.
+           OPEN INPUT OrderFile.
+           OPEN I-O ControlTotalFile.
+
+           PERFORM RECONCILE-CUSTOMER-FILE.
+           PERFORM RECONCILE-ITEM-FILE.
+           PERFORM RECONCILE-ORDER-FILE.
+
+           CLOSE CustomerFile.
+           CLOSE ItemFile.
+           CLOSE OrderFile.
+           CLOSE ControlTotalFile.
+           DISPLAY "RECONCILIATION COMPLETE - DISCREPANCIES: "
+               WS-DISCREPANCY-COUNT.
+           STOP RUN.
+
+       RECONCILE-CUSTOMER-FILE.
+      * Count every record physically on the customer master, including
+      * ones DETAILS has soft-deleted but CUSTPURGE has not yet removed,
+      * and reconcile the count against Control-Total-KSDS.
+           MOVE ZEROS TO WS-CURRENT-COUNT.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           MOVE ZEROS TO Customer-Code OF Customer-Record.
+           START CustomerFile KEY IS GREATER THAN OR EQUAL
+               Customer-Code OF Customer-Record
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE.
+
+           PERFORM COUNT-ONE-CUSTOMER
+               UNTIL WS-END-OF-FILE.
+
+           MOVE "CUST" TO CT-File-Code.
+           PERFORM APPLY-CONTROL-TOTAL.
+
+       COUNT-ONE-CUSTOMER.
+           READ CustomerFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CURRENT-COUNT.
+
+       RECONCILE-ITEM-FILE.
+      * Count every record physically on the item master and reconcile
+      * the count against Control-Total-KSDS.
+           MOVE ZEROS TO WS-CURRENT-COUNT.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           MOVE ZEROS TO Item-Code.
+           START ItemFile KEY IS GREATER THAN OR EQUAL Item-Code
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE.
+
+           PERFORM COUNT-ONE-ITEM
+               UNTIL WS-END-OF-FILE.
+
+           MOVE "ITEM" TO CT-File-Code.
+           PERFORM APPLY-CONTROL-TOTAL.
+
+       COUNT-ONE-ITEM.
+           READ ItemFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CURRENT-COUNT.
+
+       RECONCILE-ORDER-FILE.
+      * Count every record physically on the order transaction file,
+      * including orders old enough that ORDARCH would otherwise be
+      * about to move them onto Order-History-KSDS, and reconcile the
+      * count against Control-Total-KSDS.
+           MOVE ZEROS TO WS-CURRENT-COUNT.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           MOVE ZEROS TO Order-Code OF Order-Header-Record.
+           START OrderFile KEY IS GREATER THAN OR EQUAL
+               Order-Code OF Order-Header-Record
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE.
+
+           PERFORM COUNT-ONE-ORDER
+               UNTIL WS-END-OF-FILE.
+
+           MOVE "ORDR" TO CT-File-Code.
+           PERFORM APPLY-CONTROL-TOTAL.
+
+       COUNT-ONE-ORDER.
+           READ OrderFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CURRENT-COUNT.
+
+       APPLY-CONTROL-TOTAL.
+      * Compare this file's current record count, left in
+      * WS-CURRENT-COUNT by the caller, against the count as of the
+      * last time this job ran, then store today's count as the new
+      * baseline for tomorrow night.
+           READ ControlTotalFile KEY IS CT-File-Code
+               INVALID KEY
+                   SET WS-PRIOR-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-PRIOR-FOUND TO TRUE.
+
+           IF WS-PRIOR-FOUND
+               DISPLAY "FILE " CT-File-Code
+                   " PRIOR COUNT: " CT-Record-Count
+                   " CURRENT COUNT: " WS-CURRENT-COUNT
+               IF WS-CURRENT-COUNT < CT-Record-Count
+                   DISPLAY "  *** DISCREPANCY - COUNT DECREASED ***"
+                   ADD 1 TO WS-DISCREPANCY-COUNT
+               END-IF
+           ELSE
+               DISPLAY "FILE " CT-File-Code
+                   " NO PRIOR CONTROL TOTAL ON FILE - BASELINE: "
+                   WS-CURRENT-COUNT
+           END-IF.
+
+           MOVE WS-CURRENT-COUNT TO CT-Record-Count.
+           MOVE FUNCTION CURRENT-DATE TO CT-Last-Run-Date.
+
+           IF WS-PRIOR-FOUND
+               REWRITE Control-Total-Record
+                   INVALID KEY
+                       CONTINUE
+           ELSE
+               WRITE Control-Total-Record
+                   INVALID KEY
+                       CONTINUE
+           END-IF.
