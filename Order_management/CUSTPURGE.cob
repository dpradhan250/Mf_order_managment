@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTPURGE.
+
+      * Nightly batch job that removes customers DETAILS has soft-deleted
+      * (Customer-Status = "D") from Customer.Master.KSDS for good. DETAILS
+      * only ever marks a record deleted so CICS lookups stay random-access
+      * and history survives until this job runs; this is the only program
+      * that issues a hard DELETE against the customer master.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Customer-Code
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CustomerFile.
+       01  Customer-Record.
+           05  Customer-Code          PIC 9(07).
+           05  Customer-Name          PIC X(15).
+           05  Customer-Add           PIC X(12).
+           05  Customer-Region        PIC X(03).
+           05  Customer-Contact-No    PIC X(10).
+           05  Customer-Email         PIC X(40).
+           05  Credit-Hold-Flag       PIC X(01).
+               88  Customer-On-Hold     VALUE "Y".
+               88  Customer-Not-On-Hold VALUE "N".
+           05  Customer-Credit-Limit  PIC 9(07)V9(02).
+           05  Customer-Open-Exposure PIC 9(07)V9(02).
+           05  Customer-Status        PIC X(01).
+               88  Customer-Active       VALUE "A".
+               88  Customer-Deleted      VALUE "D".
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+       01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE       VALUE "Y".
+           88  WS-NOT-END-OF-FILE   VALUE "N".
+       01  WS-PURGE-COUNT         PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "CUSTOMER PURGE BATCH STARTING".
+           OPEN I-O CustomerFile.
+
+           MOVE ZEROS TO Customer-Code.
+           START CustomerFile KEY IS GREATER THAN OR EQUAL Customer-Code
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE.
+
+           PERFORM PURGE-ONE-CUSTOMER
+               UNTIL WS-END-OF-FILE.
+
+           CLOSE CustomerFile.
+           DISPLAY "CUSTOMER PURGE BATCH COMPLETE - RECORDS PURGED: "
+               WS-PURGE-COUNT.
+           STOP RUN.
+
+       PURGE-ONE-CUSTOMER.
+      * Read the next customer in code sequence and hard-delete it if it
+      * was soft-deleted by DETAILS.
+           READ CustomerFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   IF Customer-Deleted
+                       DELETE CustomerFile
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               ADD 1 TO WS-PURGE-COUNT.
