@@ -1,114 +1,566 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. DETAILS.
-
-* This program manages customer details, including add, update, delete, and display operations.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT CustomerFile ASSIGN TO "Customer.Master.KSDS"
-        ORGANIZATION IS INDEXED
-        ACCESS MODE IS RANDOM
-        RECORD KEY IS Customer-Code
-        FILE STATUS IS WS-File-Status.
-
-DATA DIVISION.
-FILE SECTION.
-FD  CustomerFile.
-01  Customer-Record.
-    05  Customer-Code          PIC 9(07).
-    05  Customer-Name          PIC X(15).
-    05  Customer-Add           PIC X(12).
-    05  Customer-Region        PIC X(03).
-    05  Customer-Contact-No    PIC X(10).
-    05  Customer-Email         PIC X(40).
-
-WORKING-STORAGE SECTION.
-01  WS-File-Status             PIC X(02).
-01  WS-MESSAGE                 PIC X(50).
-01  WS-CURSOR-POSITION         PIC 9(4).
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    * Receive user input and process based on PF keys
-    EXEC CICS RECEIVE MAP('DETAILMAP') MAPSET('DETAILS') END-EXEC.
-
-    EVALUATE TRUE
-        WHEN EIBAID = DFHENTER
-            * Process customer number to display details
-            PERFORM PROCESS-CUST-NO
-        WHEN EIBAID = DFHPF3
-            * Exit to the menu program
-            MOVE "EXITING TO MENU..." TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-            EXEC CICS RETURN END-EXEC
-        WHEN EIBAID = DFHPF4
-            * Add a new customer
-            PERFORM ADD-CUSTOMER
-        WHEN EIBAID = DFHPF5
-            * Update an existing customer
-            PERFORM UPDATE-CUSTOMER
-        WHEN EIBAID = DFHPF6
-            * Delete an existing customer
-            PERFORM DELETE-CUSTOMER
-        WHEN OTHER
-            * Handle invalid PF keys
-            MOVE "INVALID PF KEY" TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-    END-EVALUATE.
-
-    EXEC CICS RETURN END-EXEC.
-
-PROCESS-CUST-NO.
-    * Read and display customer details based on customer number
-    READ CustomerFile KEY IS Customer-Code
-        INVALID KEY
-            MOVE "CUSTOMER NOT FOUND" TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-        NOT INVALID KEY
-            MOVE "CUSTOMER DETAILS DISPLAYED" TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
-
-ADD-CUSTOMER.
-    * Validate and add a new customer record
-    EXEC CICS RECEIVE MAP('DETAILMAP') MAPSET('DETAILS') END-EXEC.
-    MOVE Customer-Code TO Customer-Record.
-    WRITE CustomerFile FROM Customer-Record
-        INVALID KEY
-            MOVE "CUSTOMER ADD FAILED" TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-        NOT INVALID KEY
-            MOVE "CUSTOMER ADDED SUCCESSFULLY" TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
-
-UPDATE-CUSTOMER.
-    * Validate and update an existing customer record
-    READ CustomerFile KEY IS Customer-Code
-        INVALID KEY
-            MOVE "CUSTOMER NOT FOUND" TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-        NOT INVALID KEY
-            EXEC CICS RECEIVE MAP('DETAILMAP') MAPSET('DETAILS') END-EXEC.
-            MOVE Customer-Name TO Customer-Record.
-            REWRITE CustomerFile FROM Customer-Record
-                INVALID KEY
-                    MOVE "CUSTOMER UPDATE FAILED" TO WS-MESSAGE
-                    EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-                NOT INVALID KEY
-                    MOVE "CUSTOMER UPDATED SUCCESSFULLY" TO WS-MESSAGE
-                    EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
-
-DELETE-CUSTOMER.
-    * Delete an existing customer record
-    READ CustomerFile KEY IS Customer-Code
-        INVALID KEY
-            MOVE "CUSTOMER NOT FOUND" TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-        NOT INVALID KEY
-            DELETE CustomerFile
-                INVALID KEY
-                    MOVE "CUSTOMER DELETE FAILED" TO WS-MESSAGE
-                    EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-                NOT INVALID KEY
-                    MOVE "CUSTOMER DELETED SUCCESSFULLY" TO WS-MESSAGE
-                    EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DETAILS.
+
+      * This program manages customer details, including add, update, delete, and display operations.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerFile ASSIGN TO "Customer.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Customer-Code OF Customer-Record
+               FILE STATUS IS WS-File-Status.
+
+           SELECT RegionFile ASSIGN TO "Region.Reference.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Region-Code
+               FILE STATUS IS WS-Region-File-Status.
+
+           SELECT ShipToFile ASSIGN TO "Ship.To.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Ship-To-Key
+               FILE STATUS IS WS-Ship-To-File-Status.
+
+           SELECT ErrorLogFile ASSIGN TO "Transaction.Error.Log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Error-Log-Status.
+
+           SELECT AuditTrailFile ASSIGN TO "Audit.Trail.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Audit-Seq-No
+               FILE STATUS IS WS-Audit-File-Status.
+
+           SELECT AuditControlFile ASSIGN TO "Audit.Control.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AC-Control-Key
+               FILE STATUS IS WS-Audit-Control-Status.
+
+           SELECT OperatorAuthFile ASSIGN TO "Operator.Auth.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Operator-Userid
+               FILE STATUS IS WS-Operator-Auth-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CustomerFile.
+       01  Customer-Record.
+           05  Customer-Code          PIC 9(07).
+           05  Customer-Name          PIC X(15).
+           05  Customer-Add           PIC X(12).
+           05  Customer-Region        PIC X(03).
+           05  Customer-Contact-No    PIC X(10).
+           05  Customer-Email         PIC X(40).
+           05  Credit-Hold-Flag       PIC X(01).
+               88  Customer-On-Hold     VALUE "Y".
+               88  Customer-Not-On-Hold VALUE "N".
+           05  Customer-Credit-Limit  PIC 9(07)V9(02).
+           05  Customer-Open-Exposure PIC 9(07)V9(02).
+           05  Customer-Status        PIC X(01).
+               88  Customer-Active       VALUE "A".
+               88  Customer-Deleted      VALUE "D".
+
+       FD  RegionFile.
+       01  Region-Record.
+           05  Region-Code            PIC X(03).
+           05  Region-Name            PIC X(15).
+           05  Region-Tax-Rate        PIC 9(01)V9(03).
+
+       FD  ShipToFile.
+       01  Ship-To-Record.
+           05  Ship-To-Key.
+               10  Customer-Code          PIC 9(07).
+               10  Ship-To-Seq            PIC 9(03).
+           05  Ship-To-Name               PIC X(15).
+           05  Ship-To-Address            PIC X(12).
+           05  Ship-To-Region             PIC X(03).
+
+       FD  ErrorLogFile.
+       01  Error-Log-Record.
+           05  EL-Program             PIC X(08).
+           05  EL-Date                PIC X(11).
+           05  EL-Time                PIC X(08).
+           05  EL-Key                 PIC X(07).
+           05  EL-Message             PIC X(50).
+
+       FD  AuditTrailFile.
+       01  Audit-Trail-Record.
+           05  Audit-Seq-No           PIC 9(09).
+           05  Audit-Userid           PIC X(08).
+           05  Audit-Date             PIC X(11).
+           05  Audit-Time             PIC X(08).
+           05  Audit-Action           PIC X(10).
+           05  Audit-Program          PIC X(08).
+           05  Audit-Key              PIC X(07).
+
+       FD  AuditControlFile.
+       01  Audit-Control-Record.
+           05  AC-Control-Key         PIC X(01).
+           05  AC-Last-Audit-Seq      PIC 9(09).
+
+       FD  OperatorAuthFile.
+       01  Operator-Auth-Record.
+           05  Operator-Userid        PIC X(08).
+           05  Operator-Auth-Level    PIC X(01).
+               88  Operator-Is-Supervisor  VALUE "S".
+               88  Operator-Is-Clerk       VALUE "C".
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status             PIC X(02).
+       01  WS-Region-File-Status      PIC X(02).
+       01  WS-Ship-To-File-Status     PIC X(02).
+       01  WS-Error-Log-Status        PIC X(02).
+       01  WS-Audit-File-Status       PIC X(02).
+       01  WS-Audit-Control-Status    PIC X(02).
+       01  WS-Operator-Auth-Status    PIC X(02).
+
+       01  WS-AUTH-SWITCH             PIC X(01) VALUE "N".
+           88  WS-DELETE-AUTHORIZED     VALUE "Y".
+           88  WS-DELETE-NOT-AUTHORIZED VALUE "N".
+       01  WS-AUDIT-ACTION            PIC X(10).
+       01  WS-MESSAGE                 PIC X(50).
+       01  WS-CURSOR-POSITION         PIC 9(4).
+       01  WS-LOG-DATE                PIC X(11).
+       01  WS-LOG-TIME                PIC X(08).
+
+      * Holds the keyed-in record across the duplicate-name scan, since
+      * READ NEXT overwrites the FD record area as it browses the file.
+       01  WS-SAVE-CUSTOMER-RECORD.
+           05  WS-SAVE-CUSTOMER-CODE      PIC 9(07).
+           05  WS-SAVE-CUSTOMER-NAME      PIC X(15).
+           05  WS-SAVE-CUSTOMER-REGION    PIC X(03).
+
+       01  WS-DUP-SWITCH              PIC X(01) VALUE "N".
+           88  WS-DUPLICATE-FOUND       VALUE "Y".
+           88  WS-NO-DUPLICATE          VALUE "N".
+
+       01  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE           VALUE "Y".
+           88  WS-NOT-END-OF-FILE       VALUE "N".
+
+       01  WS-FIELDS-SWITCH           PIC X(01) VALUE "Y".
+           88  WS-FIELDS-VALID          VALUE "Y".
+           88  WS-FIELDS-INVALID        VALUE "N".
+
+       01  WS-REGION-SWITCH           PIC X(01) VALUE "Y".
+           88  WS-REGION-VALID          VALUE "Y".
+           88  WS-REGION-INVALID        VALUE "N".
+
+       01  WS-FORMAT-SWITCH           PIC X(01) VALUE "Y".
+           88  WS-FORMAT-VALID          VALUE "Y".
+           88  WS-FORMAT-INVALID        VALUE "N".
+       01  WS-AT-COUNT                PIC 9(02) VALUE ZEROS.
+       01  WS-AT-POSITION             PIC 9(02) VALUE ZEROS.
+       01  WS-DOMAIN-START            PIC 9(02) VALUE ZEROS.
+       01  WS-DOMAIN-PART             PIC X(40) VALUE SPACES.
+       01  WS-DOT-COUNT               PIC 9(02) VALUE ZEROS.
+       01  WS-SCAN-IDX                PIC 9(02) VALUE ZEROS.
+
+      * Session context handed down from MENU on the LINK that started
+      * this task - see the note in MENU.CBL. The same six fields, in
+      * the same order, are redeclared here the way every other shared
+      * record shape in this tree is redeclared program by program.
+       01  WS-SESSION-CONTEXT.
+           05  SC-Customer-Code       PIC 9(07).
+           05  SC-Order-Code          PIC 9(07).
+           05  SC-Item-Top-Code       PIC 9(07).
+           05  SC-Item-Bottom-Code    PIC 9(07).
+           05  SC-Cust-Top-Code       PIC 9(07).
+           05  SC-Cust-Bottom-Code    PIC 9(07).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                PIC X(42).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      * Restore whatever customer the clerk was last looking at from
+      * the session context MENU linked down, so ADD-SHIP-TO below can
+      * default to it without the clerk having to retype the code.
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO WS-SESSION-CONTEXT
+           ELSE
+               MOVE ZEROS TO WS-SESSION-CONTEXT
+           END-IF.
+
+      * Receive user input and process based on PF keys
+           EXEC CICS RECEIVE MAP('DETAILMAP') MAPSET('DETAILS') END-EXEC.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER
+      * Process customer number to display details
+                   PERFORM PROCESS-CUST-NO
+               WHEN EIBAID = DFHPF3
+      * Exit to the menu program
+                   MOVE "EXITING TO MENU..." TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE WS-SESSION-CONTEXT TO DFHCOMMAREA
+                   EXEC CICS RETURN END-EXEC
+               WHEN EIBAID = DFHPF4
+      * Add a new customer
+                   PERFORM ADD-CUSTOMER
+               WHEN EIBAID = DFHPF5
+      * Update an existing customer
+                   PERFORM UPDATE-CUSTOMER
+               WHEN EIBAID = DFHPF6
+      * Delete an existing customer
+                   PERFORM DELETE-CUSTOMER
+               WHEN EIBAID = DFHPF7
+      * Add a ship-to delivery address for the current customer
+                   PERFORM ADD-SHIP-TO
+               WHEN OTHER
+      * Handle invalid PF keys
+                   MOVE "INVALID PF KEY" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   PERFORM LOG-VALIDATION-ERROR
+           END-EVALUATE.
+
+           MOVE WS-SESSION-CONTEXT TO DFHCOMMAREA.
+           EXEC CICS RETURN END-EXEC.
+
+       PROCESS-CUST-NO.
+      * Read and display customer details based on customer number
+           READ CustomerFile KEY IS Customer-Code OF Customer-Record
+               INVALID KEY
+                   MOVE "CUSTOMER NOT FOUND" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   PERFORM LOG-VALIDATION-ERROR
+                   RETURN.
+
+           IF Customer-Deleted
+               MOVE "CUSTOMER NOT FOUND" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           MOVE Customer-Code OF Customer-Record TO SC-Customer-Code.
+
+           MOVE "CUSTOMER DETAILS DISPLAYED" TO WS-MESSAGE
+           EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       ADD-CUSTOMER.
+      * Validate and add a new customer record
+           EXEC CICS RECEIVE MAP('DETAILMAP') MAPSET('DETAILS') END-EXEC.
+
+           PERFORM VALIDATE-REQUIRED-FIELDS.
+           IF WS-FIELDS-INVALID
+               MOVE "REQUIRED FIELD MISSING" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           PERFORM VALIDATE-REGION-CODE.
+           IF WS-REGION-INVALID
+               MOVE "INVALID REGION CODE" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           PERFORM VALIDATE-EMAIL-PHONE-FORMAT.
+           IF WS-FORMAT-INVALID
+               MOVE "INVALID EMAIL OR PHONE FORMAT" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           PERFORM CHECK-DUPLICATE-CUSTOMER.
+           IF WS-DUPLICATE-FOUND
+               MOVE "DUPLICATE CUSTOMER NAME/REGION" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           SET Customer-Active TO TRUE.
+           WRITE CustomerFile FROM Customer-Record
+               INVALID KEY
+                   MOVE "CUSTOMER ADD FAILED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   PERFORM LOG-VALIDATION-ERROR
+               NOT INVALID KEY
+                   MOVE "ADD" TO WS-AUDIT-ACTION
+                   PERFORM LOG-AUDIT-ENTRY
+                   MOVE "CUSTOMER ADDED SUCCESSFULLY" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       CHECK-DUPLICATE-CUSTOMER.
+      * Scan the customer master for an existing record with the same
+      * name and region as the one just keyed, so the same customer
+      * cannot be added twice under two different customer codes.
+           MOVE Customer-Record TO WS-SAVE-CUSTOMER-RECORD.
+           SET WS-NO-DUPLICATE TO TRUE.
+           SET WS-NOT-END-OF-FILE TO TRUE.
+           MOVE ZEROS TO Customer-Code OF Customer-Record.
+           START CustomerFile KEY IS GREATER THAN OR EQUAL Customer-Code OF Customer-Record
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE.
+
+           PERFORM SCAN-FOR-DUPLICATE
+               UNTIL WS-END-OF-FILE OR WS-DUPLICATE-FOUND.
+
+           MOVE WS-SAVE-CUSTOMER-RECORD TO Customer-Record.
+
+       SCAN-FOR-DUPLICATE.
+      * One step of the duplicate-name scan.
+           READ CustomerFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   IF Customer-Code OF Customer-Record NOT = WS-SAVE-CUSTOMER-CODE
+                       AND Customer-Name = WS-SAVE-CUSTOMER-NAME
+                       AND Customer-Region = WS-SAVE-CUSTOMER-REGION
+                       AND Customer-Active
+                       SET WS-DUPLICATE-FOUND TO TRUE.
+
+       VALIDATE-REQUIRED-FIELDS.
+      * Reject a keyed record that is missing any of its required
+      * fields rather than writing a half-populated customer record.
+           SET WS-FIELDS-VALID TO TRUE.
+           IF Customer-Name = SPACES
+               SET WS-FIELDS-INVALID TO TRUE.
+           IF Customer-Add = SPACES
+               SET WS-FIELDS-INVALID TO TRUE.
+           IF Customer-Region = SPACES
+               SET WS-FIELDS-INVALID TO TRUE.
+           IF Customer-Contact-No = SPACES
+               SET WS-FIELDS-INVALID TO TRUE.
+
+       VALIDATE-REGION-CODE.
+      * Confirm the keyed region exists on the region reference table.
+           SET WS-REGION-VALID TO TRUE.
+           MOVE Customer-Region TO Region-Code.
+           READ RegionFile KEY IS Region-Code
+               INVALID KEY
+                   SET WS-REGION-INVALID TO TRUE.
+
+       VALIDATE-EMAIL-PHONE-FORMAT.
+      * Reject a contact number that is not all digits, or an email
+      * address with no "@", nothing after the "@", or no "." in the
+      * domain portion that follows it.
+           SET WS-FORMAT-VALID TO TRUE.
+           IF Customer-Contact-No IS NOT NUMERIC
+               SET WS-FORMAT-INVALID TO TRUE.
+
+           MOVE ZEROS TO WS-AT-COUNT.
+           INSPECT Customer-Email TALLYING WS-AT-COUNT FOR ALL "@".
+           IF WS-AT-COUNT = ZEROS
+               SET WS-FORMAT-INVALID TO TRUE
+           ELSE
+               PERFORM FIND-LAST-AT-POSITION
+               COMPUTE WS-DOMAIN-START = WS-AT-POSITION + 1
+               MOVE SPACES TO WS-DOMAIN-PART
+               IF WS-DOMAIN-START <= LENGTH OF Customer-Email
+                   MOVE Customer-Email(WS-DOMAIN-START:) TO WS-DOMAIN-PART
+               END-IF
+               IF WS-DOMAIN-PART = SPACES
+                   SET WS-FORMAT-INVALID TO TRUE
+               ELSE
+                   MOVE ZEROS TO WS-DOT-COUNT
+                   INSPECT WS-DOMAIN-PART TALLYING WS-DOT-COUNT FOR ALL "."
+                   IF WS-DOT-COUNT = ZEROS
+                       SET WS-FORMAT-INVALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       FIND-LAST-AT-POSITION.
+      * Scan the whole email field left to right, remembering the
+      * position of the last "@" found so the domain check above looks
+      * only at what follows the final one.
+           MOVE ZEROS TO WS-AT-POSITION.
+           PERFORM CHECK-ONE-EMAIL-CHAR
+               VARYING WS-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-SCAN-IDX > LENGTH OF Customer-Email.
+
+       CHECK-ONE-EMAIL-CHAR.
+           IF Customer-Email(WS-SCAN-IDX:1) = "@"
+               MOVE WS-SCAN-IDX TO WS-AT-POSITION.
+
+       UPDATE-CUSTOMER.
+      * Validate and update an existing customer record
+           READ CustomerFile KEY IS Customer-Code OF Customer-Record
+               INVALID KEY
+                   MOVE "CUSTOMER NOT FOUND" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   PERFORM LOG-VALIDATION-ERROR
+                   RETURN
+               NOT INVALID KEY
+                   EXEC CICS RECEIVE MAP('DETAILMAP') MAPSET('DETAILS') END-EXEC.
+
+                   PERFORM VALIDATE-REQUIRED-FIELDS.
+                   IF WS-FIELDS-INVALID
+                       MOVE "REQUIRED FIELD MISSING" TO WS-MESSAGE
+                       EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+                       PERFORM LOG-VALIDATION-ERROR
+                       RETURN.
+
+                   PERFORM VALIDATE-REGION-CODE.
+                   IF WS-REGION-INVALID
+                       MOVE "INVALID REGION CODE" TO WS-MESSAGE
+                       EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+                       PERFORM LOG-VALIDATION-ERROR
+                       RETURN.
+
+                   PERFORM VALIDATE-EMAIL-PHONE-FORMAT.
+                   IF WS-FORMAT-INVALID
+                       MOVE "INVALID EMAIL OR PHONE FORMAT" TO WS-MESSAGE
+                       EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+                       PERFORM LOG-VALIDATION-ERROR
+                       RETURN.
+
+                   REWRITE CustomerFile FROM Customer-Record
+                       INVALID KEY
+                           MOVE "CUSTOMER UPDATE FAILED" TO WS-MESSAGE
+                           EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                           PERFORM LOG-VALIDATION-ERROR
+                       NOT INVALID KEY
+                           MOVE "UPDATE" TO WS-AUDIT-ACTION
+                           PERFORM LOG-AUDIT-ENTRY
+                           MOVE "CUSTOMER UPDATED SUCCESSFULLY" TO WS-MESSAGE
+                           EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       DELETE-CUSTOMER.
+      * Soft-delete an existing customer record. The record is kept on
+      * file with Customer-Status set to deleted - rather than removed
+      * outright - so history stays intact until the nightly purge job
+      * clears it; see CUSTPURGE.
+           PERFORM CHECK-DELETE-AUTHORIZED.
+           IF WS-DELETE-NOT-AUTHORIZED
+               MOVE "NOT AUTHORIZED TO DELETE CUSTOMERS" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           READ CustomerFile KEY IS Customer-Code OF Customer-Record
+               INVALID KEY
+                   MOVE "CUSTOMER NOT FOUND" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   PERFORM LOG-VALIDATION-ERROR
+                   RETURN.
+
+           SET Customer-Deleted TO TRUE.
+           REWRITE CustomerFile FROM Customer-Record
+               INVALID KEY
+                   MOVE "CUSTOMER DELETE FAILED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   PERFORM LOG-VALIDATION-ERROR
+               NOT INVALID KEY
+                   MOVE "DELETE" TO WS-AUDIT-ACTION
+                   PERFORM LOG-AUDIT-ENTRY
+                   MOVE "CUSTOMER DELETED SUCCESSFULLY" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       ADD-SHIP-TO.
+      * Add a delivery address for the customer keyed on the screen,
+      * under the ship-to sequence number the clerk keyed alongside it.
+      * A customer can have any number of ship-to addresses, the same
+      * way an order can carry any number of lines.
+           EXEC CICS RECEIVE MAP('DETAILMAP') MAPSET('DETAILS') END-EXEC.
+
+      * A clerk who just looked up a customer via the Enter key does
+      * not have to retype its code here - if the customer code on
+      * this map came back zero, default to the one remembered from
+      * that lookup.
+           IF Customer-Code OF Ship-To-Key = ZEROS
+               MOVE SC-Customer-Code TO Customer-Code OF Ship-To-Key
+           END-IF.
+
+           MOVE Customer-Code OF Ship-To-Key TO Customer-Code OF Customer-Record.
+           READ CustomerFile KEY IS Customer-Code OF Customer-Record
+               INVALID KEY
+                   MOVE "CUSTOMER NOT FOUND" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   PERFORM LOG-VALIDATION-ERROR
+                   RETURN.
+
+           IF Ship-To-Name = SPACES OR Ship-To-Address = SPACES
+               MOVE "REQUIRED FIELD MISSING" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           MOVE Ship-To-Region TO Region-Code.
+           READ RegionFile KEY IS Region-Code
+               INVALID KEY
+                   MOVE "INVALID REGION CODE" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+                   PERFORM LOG-VALIDATION-ERROR
+                   RETURN.
+
+           WRITE ShipToFile FROM Ship-To-Record
+               INVALID KEY
+                   MOVE "SHIP-TO ADD FAILED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   PERFORM LOG-VALIDATION-ERROR
+               NOT INVALID KEY
+                   MOVE "ADD" TO WS-AUDIT-ACTION
+                   PERFORM LOG-AUDIT-ENTRY
+                   MOVE "SHIP-TO ADDRESS ADDED SUCCESSFULLY" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       CHECK-DELETE-AUTHORIZED.
+      * Deleting a customer is a step above the plain sign-on gate
+      * MENU applies before linking here - only an operator carrying
+      * a Supervisor authorization level on the Operator-Auth-KSDS
+      * reference file may delete, so a junior clerk who can reach
+      * this program cannot reach DELETE-CUSTOMER as well.
+           SET WS-DELETE-NOT-AUTHORIZED TO TRUE.
+           MOVE EIBUSERID TO Operator-Userid.
+           READ OperatorAuthFile KEY IS Operator-Userid
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF Operator-Is-Supervisor
+                       SET WS-DELETE-AUTHORIZED TO TRUE
+                   END-IF.
+
+       LOG-AUDIT-ENTRY.
+      * Record the signed-on user, timestamp, action, and affected
+      * customer code for a completed add/update/delete, minting the
+      * next audit sequence number from Audit-Control-KSDS the same
+      * way ORDERUPD mints the next Order-Code from Order-Control-KSDS.
+           MOVE "A" TO AC-Control-Key.
+           READ AuditControlFile KEY IS AC-Control-Key
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO AC-Last-Audit-Seq
+                   REWRITE AuditControlFile FROM Audit-Control-Record
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+      * Write the audit entry itself once a sequence number has been
+      * minted for it.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-DATE.
+           MOVE FUNCTION CURRENT-TIME TO WS-LOG-TIME.
+           MOVE AC-Last-Audit-Seq TO Audit-Seq-No.
+           MOVE EIBUSERID TO Audit-Userid.
+           MOVE WS-LOG-DATE TO Audit-Date.
+           MOVE WS-LOG-TIME TO Audit-Time.
+           MOVE WS-AUDIT-ACTION TO Audit-Action.
+           MOVE "DETAILS " TO Audit-Program.
+           MOVE Customer-Code OF Customer-Record TO Audit-Key.
+           WRITE Audit-Trail-Record
+               INVALID KEY
+                   CONTINUE.
+
+       LOG-VALIDATION-ERROR.
+      * Append one record to the transaction error log so a rejected
+      * add/update/delete is reported on later instead of just
+      * flashing on the operator's screen and being lost.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-DATE.
+           MOVE FUNCTION CURRENT-TIME TO WS-LOG-TIME.
+           MOVE "DETAILS " TO EL-Program.
+           MOVE WS-LOG-DATE TO EL-Date.
+           MOVE WS-LOG-TIME TO EL-Time.
+           MOVE Customer-Code OF Customer-Record TO EL-Key.
+           MOVE WS-MESSAGE TO EL-Message.
+           OPEN EXTEND ErrorLogFile.
+           WRITE Error-Log-Record.
+           CLOSE ErrorLogFile.
