@@ -1,131 +1,904 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ORDERUPD.
-
-* This program handles order updates with validations and KSDS updates.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT OrderFile ASSIGN TO "Order.Transaction.KSDS"
-        ORGANIZATION IS INDEXED
-        ACCESS MODE IS RANDOM
-        RECORD KEY IS Order-Code
-        FILE STATUS IS WS-File-Status.
-
-    SELECT ItemFile ASSIGN TO "Item.Master.KSDS"
-        ORGANIZATION IS INDEXED
-        ACCESS MODE IS RANDOM
-        RECORD KEY IS Item-Code
-        FILE STATUS IS WS-File-Status.
-
-    SELECT CustomerFile ASSIGN TO "Customer.Master.KSDS"
-        ORGANIZATION IS INDEXED
-        ACCESS MODE IS RANDOM
-        RECORD KEY IS Customer-Code
-        FILE STATUS IS WS-File-Status.
-
-DATA DIVISION.
-FILE SECTION.
-FD  OrderFile.
-01  Order-Record.
-    05  Order-Code          PIC 9(07).
-    05  Customer-Code       PIC 9(07).
-    05  Item-Code           PIC 9(07).
-    05  Item-Qty            PIC 9(05).
-    05  Order-Date          PIC X(08).
-    05  Payment-Type        PIC X(03).
-
-FD  ItemFile.
-01  Item-Record.
-    05  Item-Code           PIC 9(07).
-    05  Item-Name           PIC X(12).
-    05  Item-Qty            PIC 9(05).
-    05  Item-Price          PIC 9(05)V9(02).
-
-FD  CustomerFile.
-01  Customer-Record.
-    05  Customer-Code       PIC 9(07).
-    05  Customer-Name       PIC X(15).
-    05  Customer-Add        PIC X(12).
-    05  Customer-Region     PIC X(03).
-    05  Customer-Contact-No PIC X(10).
-    05  Customer-Email      PIC X(40).
-
-WORKING-STORAGE SECTION.
-01  WS-File-Status         PIC X(02).
-01  WS-DATE                PIC X(11).
-01  WS-TIME                PIC X(08).
-01  WS-MESSAGE             PIC X(50).
-01  WS-CURSOR-POSITION     PIC 9(4).
-01  WS-ORDER-CODE          PIC 9(07) VALUE ZEROS.
-
-PROCEDURE DIVISION.
-MAIN-PARA.
-    * Initialize the program
-    DISPLAY "ORDER UPDATE Program Initialized".
-    PERFORM DISPLAY-HEADER.
-
-    * Receive user input
-    EXEC CICS RECEIVE MAP('ORDERUPD') MAPSET('ORDERMAP') END-EXEC.
-
-    * Process user input
-    EVALUATE TRUE
-        WHEN EIBAID = DFHPF3
-            * Exit to the menu program
-            MOVE "EXITING TO MENU..." TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-            EXEC CICS RETURN END-EXEC
-        WHEN EIBAID = DFHENTER
-            PERFORM VALIDATE-INPUT
-        WHEN OTHER
-            * Handle invalid PF keys
-            MOVE "INVALID PF KEY" TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-    END-EVALUATE.
-
-    EXEC CICS RETURN END-EXEC.
-
-DISPLAY-HEADER.
-    * Display the header with date and time
-    MOVE FUNCTION CURRENT-DATE TO WS-DATE.
-    MOVE FUNCTION CURRENT-TIME TO WS-TIME.
-    EXEC CICS SEND MAP('ORDERUPD') MAPSET('ORDERMAP') END-EXEC.
-
-VALIDATE-INPUT.
-    * Validate payment type
-    IF Payment-Type NOT IN ("COD", "NET")
-        MOVE "INVALID PAYMENT TYPE" TO WS-MESSAGE
-        EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
-        RETURN.
-
-    * Validate item code
-    READ ItemFile KEY IS Item-Code
-        INVALID KEY
-            MOVE "INVALID ITEM CODE" TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
-            RETURN.
-
-    * Validate customer code
-    READ CustomerFile KEY IS Customer-Code
-        INVALID KEY
-            MOVE "INVALID CUSTOMER CODE" TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
-            RETURN.
-
-    * Validate item quantity
-    IF Item-Qty > Item-Record.Item-Qty
-        MOVE "INSUFFICIENT STOCK" TO WS-MESSAGE
-        EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
-        RETURN.
-
-    * Insert new order record
-    ADD 1 TO WS-ORDER-CODE.
-    MOVE WS-ORDER-CODE TO Order-Code.
-    MOVE FUNCTION CURRENT-DATE TO Order-Date.
-    WRITE OrderFile FROM Order-Record
-        INVALID KEY
-            MOVE "ORDER CREATION FAILED" TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
-        NOT INVALID KEY
-            MOVE "ORDER CREATED SUCCESSFULLY" TO WS-MESSAGE
-            EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDERUPD.
+
+      * This program handles order updates with validations and KSDS updates.
+      * An order is one Order-Header-Record on OrderFile plus one or more
+      * Order-Line-Record entries on OrderLineFile (one per item keyed on the
+      * order), so a single counter visit can cover several different items
+      * under a single Order-Code.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderFile ASSIGN TO "Order.Transaction.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Order-Code OF Order-Header-Record
+               FILE STATUS IS WS-File-Status.
+
+           SELECT OrderLineFile ASSIGN TO "Order.LineItem.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Order-Line-Key
+               FILE STATUS IS WS-Line-File-Status.
+
+           SELECT ItemFile ASSIGN TO "Item.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Item-Code OF Item-Record
+               FILE STATUS IS WS-File-Status.
+
+           SELECT CustomerFile ASSIGN TO "Customer.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Customer-Code OF Customer-Record
+               FILE STATUS IS WS-File-Status.
+
+           SELECT RegionFile ASSIGN TO "Region.Reference.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Region-Code
+               FILE STATUS IS WS-Region-File-Status.
+
+           SELECT ShipToFile ASSIGN TO "Ship.To.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Ship-To-Key
+               FILE STATUS IS WS-Ship-To-File-Status.
+
+           SELECT PaymentTypeFile ASSIGN TO "Payment.Type.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Payment-Type-Code
+               FILE STATUS IS WS-Payment-Type-File-Status.
+
+           SELECT OrderControlFile ASSIGN TO "Order.Control.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Control-Key
+               FILE STATUS IS WS-Control-File-Status.
+
+           SELECT ErrorLogFile ASSIGN TO "Transaction.Error.Log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Error-Log-Status.
+
+           SELECT AuditTrailFile ASSIGN TO "Audit.Trail.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Audit-Seq-No
+               FILE STATUS IS WS-Audit-File-Status.
+
+           SELECT AuditControlFile ASSIGN TO "Audit.Control.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AC-Control-Key
+               FILE STATUS IS WS-Audit-Control-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OrderFile.
+       01  Order-Header-Record.
+           05  Order-Code          PIC 9(07).
+           05  Customer-Code       PIC 9(07).
+           05  Order-Ship-To-Seq   PIC 9(03).
+           05  Order-Date          PIC X(08).
+           05  Payment-Type        PIC X(03).
+           05  Order-Line-Count    PIC 9(03).
+           05  Order-Amount        PIC 9(07)V9(02).
+           05  Order-Tax-Amount    PIC 9(07)V9(02).
+           05  Order-Total-Amount  PIC 9(07)V9(02).
+      * What the customer has actually paid against this order so far,
+      * and what is still owed - see RECORD-PAYMENT. Balance due starts
+      * out equal to the total and is worked down as payments come in.
+           05  Order-Amount-Paid   PIC 9(07)V9(02).
+           05  Order-Balance-Due   PIC 9(07)V9(02).
+           05  Order-Status        PIC X(01).
+               88  Order-Open        VALUE "O".
+               88  Order-Picked      VALUE "P".
+               88  Order-Shipped     VALUE "S".
+               88  Order-Cancelled   VALUE "C".
+
+       FD  OrderLineFile.
+       01  Order-Line-Record.
+           05  Order-Line-Key.
+               10  Order-Code          PIC 9(07).
+               10  Line-Number         PIC 9(03).
+           05  Item-Code               PIC 9(07).
+           05  Item-Qty                PIC 9(05).
+
+       FD  ItemFile.
+       01  Item-Record.
+           05  Item-Code           PIC 9(07).
+           05  Item-Name           PIC X(12).
+      * Item-Qty-OnHand is the physical count sitting in the warehouse;
+      * Item-Qty-Allocated is how much of it is already committed to
+      * open or picked orders. What is actually free to sell is the
+      * two netted against each other - see WS-ITEM-QTY-AVAILABLE.
+           05  Item-Qty-OnHand     PIC 9(05).
+           05  Item-Qty-Allocated  PIC 9(05).
+           05  Item-Price          PIC 9(05)V9(02).
+           05  Item-Reorder-Point  PIC 9(05).
+
+       FD  CustomerFile.
+       01  Customer-Record.
+           05  Customer-Code       PIC 9(07).
+           05  Customer-Name       PIC X(15).
+           05  Customer-Add        PIC X(12).
+           05  Customer-Region     PIC X(03).
+           05  Customer-Contact-No PIC X(10).
+           05  Customer-Email      PIC X(40).
+           05  Credit-Hold-Flag    PIC X(01).
+               88  Customer-On-Hold     VALUE "Y".
+               88  Customer-Not-On-Hold VALUE "N".
+           05  Customer-Credit-Limit  PIC 9(07)V9(02).
+           05  Customer-Open-Exposure PIC 9(07)V9(02).
+           05  Customer-Status        PIC X(01).
+               88  Customer-Active       VALUE "A".
+               88  Customer-Deleted      VALUE "D".
+
+       FD  RegionFile.
+       01  Region-Record.
+           05  Region-Code            PIC X(03).
+           05  Region-Name            PIC X(15).
+           05  Region-Tax-Rate        PIC 9(01)V9(03).
+
+       FD  ShipToFile.
+       01  Ship-To-Record.
+           05  Ship-To-Key.
+               10  Customer-Code       PIC 9(07).
+               10  Ship-To-Seq         PIC 9(03).
+           05  Ship-To-Name            PIC X(15).
+           05  Ship-To-Address         PIC X(12).
+           05  Ship-To-Region          PIC X(03).
+
+       FD  PaymentTypeFile.
+       01  Payment-Type-Record.
+           05  Payment-Type-Code       PIC X(03).
+           05  Payment-Type-Desc       PIC X(15).
+
+       FD  OrderControlFile.
+       01  Order-Control-Record.
+           05  Control-Key         PIC X(01).
+           05  Last-Order-Code     PIC 9(07).
+
+       FD  ErrorLogFile.
+       01  Error-Log-Record.
+           05  EL-Program          PIC X(08).
+           05  EL-Date             PIC X(11).
+           05  EL-Time             PIC X(08).
+           05  EL-Key              PIC X(07).
+           05  EL-Message          PIC X(50).
+
+       FD  AuditTrailFile.
+       01  Audit-Trail-Record.
+           05  Audit-Seq-No        PIC 9(09).
+           05  Audit-Userid        PIC X(08).
+           05  Audit-Date          PIC X(11).
+           05  Audit-Time          PIC X(08).
+           05  Audit-Action        PIC X(10).
+           05  Audit-Program       PIC X(08).
+           05  Audit-Key           PIC X(07).
+
+       FD  AuditControlFile.
+       01  Audit-Control-Record.
+           05  AC-Control-Key      PIC X(01).
+           05  AC-Last-Audit-Seq   PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+       01  WS-Line-File-Status    PIC X(02).
+       01  WS-Region-File-Status  PIC X(02).
+       01  WS-Ship-To-File-Status PIC X(02).
+       01  WS-Payment-Type-File-Status PIC X(02).
+       01  WS-Control-File-Status PIC X(02).
+       01  WS-Error-Log-Status    PIC X(02).
+       01  WS-Audit-File-Status   PIC X(02).
+       01  WS-Audit-Control-Status PIC X(02).
+       01  WS-AUDIT-ACTION        PIC X(10).
+       01  WS-AUDIT-KEY           PIC X(07).
+       01  WS-DATE                PIC X(11).
+       01  WS-TIME                PIC X(08).
+       01  WS-MESSAGE             PIC X(50).
+       01  WS-CURSOR-POSITION     PIC 9(4).
+      * Holds whichever code - customer, item, payment type, or order -
+      * the check that just failed was actually validating, so
+      * LOG-VALIDATION-ERROR can report the record the rejection was
+      * about instead of always the order being keyed. Set immediately
+      * ahead of each PERFORM LOG-VALIDATION-ERROR.
+       01  WS-VALIDATION-KEY      PIC X(07) VALUE ZEROS.
+      * Holds the order number for the order currently being created,
+      * minted from Order-Control-KSDS rather than kept as a local
+      * counter - see GET-NEXT-ORDER-CODE.
+       01  WS-ORDER-CODE          PIC 9(07) VALUE ZEROS.
+
+      * Order number keyed by the clerk on a status-transition request (mark
+      * picked / mark shipped). Distinct from WS-ORDER-CODE, which is the
+      * counter used to mint a new order number on create.
+       01  WS-XN-ORDER-CODE       PIC 9(07).
+       01  WS-COMMITTED-QTY       PIC 9(05).
+
+      * Order number and amount keyed by the clerk to post a payment
+      * against an order's balance due - see RECORD-PAYMENT.
+       01  WS-PAY-ORDER-CODE      PIC 9(07).
+       01  WS-PAYMENT-AMOUNT      PIC 9(07)V9(02).
+
+      * On-hand less allocated - what is actually free to sell, worked
+      * out on the fly wherever a stock check or amend needs it.
+       01  WS-ITEM-QTY-AVAILABLE  PIC S9(06).
+
+      * Keyed by the clerk to amend the quantity of one line already on
+      * an open order - see AMEND-ORDER.
+       01  WS-AMEND-LINE-NUMBER   PIC 9(03).
+       01  WS-AMEND-NEW-QTY       PIC 9(05).
+       01  WS-AMEND-QTY-DELTA     PIC S9(05).
+       01  WS-AMEND-AMOUNT-DELTA  PIC S9(07)V9(02).
+       01  WS-AMEND-NEW-AMOUNT    PIC 9(07)V9(02).
+       01  WS-AMEND-NEW-TAX       PIC 9(07)V9(02).
+       01  WS-AMEND-NEW-TOTAL     PIC 9(07)V9(02).
+       01  WS-AMEND-TOTAL-DELTA   PIC S9(07)V9(02).
+
+      * Lines keyed by the clerk for the order currently being entered. Up to
+      * 10 different items can go on a single order. Populated by the
+      * RECEIVE MAP in MAIN-PARA the same way Customer-Code and Payment-Type
+      * are, so - like those fields - they carry no VALUE clause here.
+       01  WS-LINE-COUNT          PIC 9(03).
+       01  WS-LINE-IDX            PIC 9(03) VALUE ZEROS.
+       01  WS-ORDER-LINES OCCURS 10 TIMES.
+           05  WS-LINE-ITEM-CODE  PIC 9(07).
+           05  WS-LINE-ITEM-QTY   PIC 9(05).
+
+      * Running total of the order being keyed, priced off ItemFile as
+      * each line is validated, and checked against the customer's open
+      * credit exposure before the order is allowed to be created.
+       01  WS-ORDER-AMOUNT        PIC 9(07)V9(02) VALUE ZEROS.
+       01  WS-LINE-AMOUNT         PIC 9(07)V9(02) VALUE ZEROS.
+
+      * Tax is worked out off the customer's regional tax rate once the
+      * line total is known, and rolled into the total the customer
+      * actually owes for the order.
+       01  WS-ORDER-TAX-AMOUNT    PIC 9(07)V9(02) VALUE ZEROS.
+       01  WS-ORDER-TOTAL-AMOUNT  PIC 9(07)V9(02) VALUE ZEROS.
+
+       01  WS-VALID-SWITCH        PIC X(01) VALUE "Y".
+           88  WS-INPUT-VALID     VALUE "Y".
+           88  WS-INPUT-INVALID   VALUE "N".
+
+      * Session context handed down from MENU on the LINK that started
+      * this task - see the note in MENU.CBL. The same six fields, in
+      * the same order, are redeclared here the way every other shared
+      * record shape in this tree is redeclared program by program.
+       01  WS-SESSION-CONTEXT.
+           05  SC-Customer-Code       PIC 9(07).
+           05  SC-Order-Code          PIC 9(07).
+           05  SC-Item-Top-Code       PIC 9(07).
+           05  SC-Item-Bottom-Code    PIC 9(07).
+           05  SC-Cust-Top-Code       PIC 9(07).
+           05  SC-Cust-Bottom-Code    PIC 9(07).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                PIC X(42).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+      * Restore the order the clerk was last working, if any, so a
+      * status transition keyed with no order number defaults to it.
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO WS-SESSION-CONTEXT
+           ELSE
+               MOVE ZEROS TO WS-SESSION-CONTEXT
+           END-IF.
+
+      * Initialize the program
+           DISPLAY "ORDER UPDATE Program Initialized".
+           PERFORM DISPLAY-HEADER.
+
+      * Receive user input
+           EXEC CICS RECEIVE MAP('ORDERUPD') MAPSET('ORDERMAP') END-EXEC.
+
+      * Process user input
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+      * Exit to the menu program
+                   MOVE "EXITING TO MENU..." TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE WS-SESSION-CONTEXT TO DFHCOMMAREA
+                   EXEC CICS RETURN END-EXEC
+               WHEN EIBAID = DFHENTER
+                   PERFORM VALIDATE-INPUT
+               WHEN EIBAID = DFHPF4
+      * Mark an open order as picked in the warehouse
+                   PERFORM DEFAULT-XN-ORDER-CODE
+                   PERFORM MARK-ORDER-PICKED
+               WHEN EIBAID = DFHPF5
+      * Mark a picked order as shipped
+                   PERFORM DEFAULT-XN-ORDER-CODE
+                   PERFORM MARK-ORDER-SHIPPED
+               WHEN EIBAID = DFHPF6
+      * Amend the quantity of one line on an order that is still open
+                   PERFORM DEFAULT-XN-ORDER-CODE
+                   PERFORM AMEND-ORDER
+               WHEN EIBAID = DFHPF7
+      * Record a payment against an order's balance due
+                   PERFORM DEFAULT-PAY-ORDER-CODE
+                   PERFORM RECORD-PAYMENT
+               WHEN OTHER
+      * Handle invalid PF keys
+                   MOVE "INVALID PF KEY" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE ZEROS TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+           END-EVALUATE.
+
+           MOVE WS-SESSION-CONTEXT TO DFHCOMMAREA.
+           EXEC CICS RETURN END-EXEC.
+
+       DEFAULT-XN-ORDER-CODE.
+      * A clerk moving an order through OPEN/PICKED/SHIPPED one PF key
+      * at a time does not have to retype its order number each time -
+      * if this map's order number came back zero, default to the one
+      * remembered from the order last created or worked this session.
+           IF WS-XN-ORDER-CODE = ZEROS
+               MOVE SC-Order-Code TO WS-XN-ORDER-CODE.
+
+       DEFAULT-PAY-ORDER-CODE.
+      * Same convenience as DEFAULT-XN-ORDER-CODE - a clerk posting a
+      * payment against the order just keyed does not have to retype
+      * its order number.
+           IF WS-PAY-ORDER-CODE = ZEROS
+               MOVE SC-Order-Code TO WS-PAY-ORDER-CODE.
+
+       DISPLAY-HEADER.
+      * Display the header with date and time
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE.
+           MOVE FUNCTION CURRENT-TIME TO WS-TIME.
+           EXEC CICS SEND MAP('ORDERUPD') MAPSET('ORDERMAP') END-EXEC.
+
+       VALIDATE-INPUT.
+      * Validate payment type against the maintained reference table
+      * rather than a hard-coded list, the same way Customer-Region and
+      * the ship-to sequence are validated below.
+           MOVE Payment-Type OF Order-Header-Record TO Payment-Type-Code.
+           READ PaymentTypeFile KEY IS Payment-Type-Code
+               INVALID KEY
+                   MOVE "INVALID PAYMENT TYPE" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+                   MOVE Payment-Type-Code TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   RETURN.
+
+      * Validate customer code
+           READ CustomerFile KEY IS Customer-Code OF Customer-Record
+               INVALID KEY
+                   MOVE "INVALID CUSTOMER CODE" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+                   MOVE Customer-Code OF Customer-Record TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   RETURN.
+
+           IF Customer-Deleted
+               MOVE "INVALID CUSTOMER CODE" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+               MOVE Customer-Code OF Customer-Record TO WS-VALIDATION-KEY
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           IF Customer-On-Hold
+               MOVE "CUSTOMER ON CREDIT HOLD" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+               MOVE Customer-Code OF Customer-Record TO WS-VALIDATION-KEY
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+      * Validate the keyed ship-to address belongs to this customer
+           MOVE Customer-Code OF Customer-Record TO Customer-Code OF Ship-To-Key.
+           MOVE Order-Ship-To-Seq OF Order-Header-Record TO Ship-To-Seq OF Ship-To-Key.
+           READ ShipToFile KEY IS Ship-To-Key
+               INVALID KEY
+                   MOVE "INVALID SHIP-TO ADDRESS" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+                   MOVE Customer-Code OF Customer-Record TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   RETURN.
+
+           SET WS-INPUT-VALID TO TRUE.
+           MOVE ZEROS TO WS-ORDER-AMOUNT.
+           PERFORM VALIDATE-ONE-LINE
+               VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > WS-LINE-COUNT.
+
+           IF WS-INPUT-INVALID
+               RETURN.
+
+           PERFORM COMPUTE-ORDER-TAX.
+
+           IF (Customer-Open-Exposure + WS-ORDER-TOTAL-AMOUNT)
+                   > Customer-Credit-Limit
+               MOVE "CREDIT LIMIT EXCEEDED" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+               MOVE Customer-Code OF Customer-Record TO WS-VALIDATION-KEY
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           PERFORM CREATE-ORDER.
+
+       COMPUTE-ORDER-TAX.
+      * Work out the tax on the order just priced up in WS-ORDER-AMOUNT,
+      * off the customer's regional tax rate, and roll it into the
+      * total the customer owes for the order.
+           MOVE Customer-Region TO Region-Code.
+           READ RegionFile KEY IS Region-Code
+               INVALID KEY
+                   MOVE ZEROS TO Region-Tax-Rate.
+
+           COMPUTE WS-ORDER-TAX-AMOUNT ROUNDED =
+               WS-ORDER-AMOUNT * Region-Tax-Rate.
+           COMPUTE WS-ORDER-TOTAL-AMOUNT =
+               WS-ORDER-AMOUNT + WS-ORDER-TAX-AMOUNT.
+
+       VALIDATE-ONE-LINE.
+      * Validate one keyed line's item code and requested quantity against
+      * ItemFile. Any bad line fails the whole order - we do not want to
+      * write a partial order with some lines missing.
+           MOVE WS-LINE-ITEM-CODE(WS-LINE-IDX) TO Item-Code OF Item-Record.
+           READ ItemFile KEY IS Item-Code OF Item-Record
+               INVALID KEY
+                   MOVE "INVALID ITEM CODE" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+                   MOVE Item-Code OF Item-Record TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   SET WS-INPUT-INVALID TO TRUE.
+
+           IF WS-INPUT-VALID
+               COMPUTE WS-ITEM-QTY-AVAILABLE =
+                   Item-Qty-OnHand OF Item-Record
+                   - Item-Qty-Allocated OF Item-Record
+               IF WS-LINE-ITEM-QTY(WS-LINE-IDX) > WS-ITEM-QTY-AVAILABLE
+                   MOVE "INSUFFICIENT STOCK" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) CURSOR(WS-CURSOR-POSITION) END-EXEC
+                   MOVE Item-Code OF Item-Record TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   SET WS-INPUT-INVALID TO TRUE
+               ELSE
+                   MULTIPLY WS-LINE-ITEM-QTY(WS-LINE-IDX) BY Item-Price OF Item-Record
+                       GIVING WS-LINE-AMOUNT
+                   ADD WS-LINE-AMOUNT TO WS-ORDER-AMOUNT.
+
+       GET-NEXT-ORDER-CODE.
+      * Mint the next order number from the single-record order control
+      * file under CICS control, so two clerks keying orders at the same
+      * moment - or a region restart between them - cannot collide on
+      * the same Order-Code.
+           MOVE "C" TO Control-Key.
+           READ OrderControlFile KEY IS Control-Key
+               INVALID KEY
+                   MOVE "ORDER CONTROL RECORD MISSING" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE ZEROS TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   SET WS-INPUT-INVALID TO TRUE
+                   RETURN.
+
+           ADD 1 TO Last-Order-Code.
+           MOVE Last-Order-Code TO WS-ORDER-CODE.
+           REWRITE OrderControlFile FROM Order-Control-Record
+               INVALID KEY
+                   MOVE "ORDER CONTROL UPDATE FAILED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE WS-ORDER-CODE TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   SET WS-INPUT-INVALID TO TRUE.
+
+       CREATE-ORDER.
+      * Insert the order header, then one line record per keyed item.
+           PERFORM GET-NEXT-ORDER-CODE.
+           IF WS-INPUT-INVALID
+               RETURN.
+
+           MOVE WS-ORDER-CODE TO Order-Code OF Order-Header-Record.
+           MOVE FUNCTION CURRENT-DATE TO Order-Date.
+           MOVE WS-LINE-COUNT TO Order-Line-Count.
+           MOVE WS-ORDER-AMOUNT TO Order-Amount OF Order-Header-Record.
+           MOVE WS-ORDER-TAX-AMOUNT TO Order-Tax-Amount OF Order-Header-Record.
+           MOVE WS-ORDER-TOTAL-AMOUNT
+               TO Order-Total-Amount OF Order-Header-Record.
+           MOVE ZEROS TO Order-Amount-Paid OF Order-Header-Record.
+           MOVE WS-ORDER-TOTAL-AMOUNT
+               TO Order-Balance-Due OF Order-Header-Record.
+           SET Order-Open TO TRUE.
+           WRITE OrderFile FROM Order-Header-Record
+               INVALID KEY
+                   MOVE "ORDER CREATION FAILED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE WS-ORDER-CODE TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+               NOT INVALID KEY
+                   PERFORM WRITE-ONE-LINE
+                       VARYING WS-LINE-IDX FROM 1 BY 1
+                       UNTIL WS-LINE-IDX > WS-LINE-COUNT
+                   PERFORM RAISE-CUSTOMER-EXPOSURE
+                   MOVE "CREATE" TO WS-AUDIT-ACTION
+                   MOVE WS-ORDER-CODE TO WS-AUDIT-KEY
+                   PERFORM LOG-AUDIT-ENTRY
+                   MOVE WS-ORDER-CODE TO SC-Order-Code
+                   MOVE "ORDER CREATED SUCCESSFULLY" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       RAISE-CUSTOMER-EXPOSURE.
+      * Add the new order's total (including tax) onto the customer's
+      * open exposure so the next order keyed for this customer sees
+      * an up-to-date balance against their credit limit.
+           ADD WS-ORDER-TOTAL-AMOUNT
+               TO Customer-Open-Exposure OF Customer-Record.
+           REWRITE CustomerFile FROM Customer-Record
+               INVALID KEY
+                   CONTINUE.
+
+       WRITE-ONE-LINE.
+      * Write one Order-Line-Record for the current order, keyed by
+      * Order-Code + Line-Number.
+           MOVE WS-ORDER-CODE TO Order-Code OF Order-Line-Key.
+           MOVE WS-LINE-IDX TO Line-Number.
+           MOVE WS-LINE-ITEM-CODE(WS-LINE-IDX) TO Item-Code OF Order-Line-Record.
+           MOVE WS-LINE-ITEM-QTY(WS-LINE-IDX) TO Item-Qty OF Order-Line-Record.
+           WRITE OrderLineFile FROM Order-Line-Record
+               INVALID KEY
+                   MOVE "ORDER LINE CREATION FAILED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE WS-ORDER-CODE TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+               NOT INVALID KEY
+                   PERFORM COMMIT-LINE-STOCK.
+
+       COMMIT-LINE-STOCK.
+      * Allocate what this line just committed to the order against
+      * ItemFile, as part of the same order-creation transaction. The
+      * physical on-hand count does not move until the order actually
+      * ships - see MARK-ORDER-SHIPPED.
+           MOVE Item-Qty OF Order-Line-Record TO WS-COMMITTED-QTY.
+           MOVE Item-Code OF Order-Line-Record TO Item-Code OF Item-Record.
+           READ ItemFile KEY IS Item-Code OF Item-Record
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD WS-COMMITTED-QTY TO Item-Qty-Allocated OF Item-Record
+                   REWRITE ItemFile FROM Item-Record.
+
+       MARK-ORDER-PICKED.
+      * Move an order from OPEN to PICKED once the warehouse has pulled
+      * stock for it.
+           MOVE WS-XN-ORDER-CODE TO Order-Code OF Order-Header-Record.
+           READ OrderFile KEY IS Order-Code OF Order-Header-Record
+               INVALID KEY
+                   MOVE "ORDER NOT FOUND" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE WS-XN-ORDER-CODE TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   RETURN.
+
+           IF NOT Order-Open
+               MOVE "ORDER NOT OPEN" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+               MOVE WS-XN-ORDER-CODE TO WS-VALIDATION-KEY
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           SET Order-Picked TO TRUE.
+           REWRITE OrderFile FROM Order-Header-Record
+               INVALID KEY
+                   MOVE "ORDER UPDATE FAILED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE WS-XN-ORDER-CODE TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+               NOT INVALID KEY
+                   MOVE "ORDER MARKED PICKED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       MARK-ORDER-SHIPPED.
+      * Move an order from PICKED to SHIPPED once it leaves the dock.
+           MOVE WS-XN-ORDER-CODE TO Order-Code OF Order-Header-Record.
+           READ OrderFile KEY IS Order-Code OF Order-Header-Record
+               INVALID KEY
+                   MOVE "ORDER NOT FOUND" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE WS-XN-ORDER-CODE TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   RETURN.
+
+           IF NOT Order-Picked
+               MOVE "ORDER NOT PICKED" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+               MOVE WS-XN-ORDER-CODE TO WS-VALIDATION-KEY
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           SET Order-Shipped TO TRUE.
+           REWRITE OrderFile FROM Order-Header-Record
+               INVALID KEY
+                   MOVE "ORDER UPDATE FAILED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE WS-XN-ORDER-CODE TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+               NOT INVALID KEY
+                   PERFORM RELEASE-ONE-LINE-STOCK
+                       VARYING WS-LINE-IDX FROM 1 BY 1
+                       UNTIL WS-LINE-IDX >
+                           Order-Line-Count OF Order-Header-Record
+                   MOVE "ORDER MARKED SHIPPED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       RELEASE-ONE-LINE-STOCK.
+      * The order has actually left the dock - take the shipped
+      * quantity off both the physical on-hand count and the
+      * allocation it was holding, since it is no longer either.
+           MOVE Order-Code OF Order-Header-Record TO Order-Code OF Order-Line-Key.
+           MOVE WS-LINE-IDX TO Line-Number.
+           READ OrderLineFile KEY IS Order-Line-Key
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE Item-Qty OF Order-Line-Record TO WS-COMMITTED-QTY
+                   MOVE Item-Code OF Order-Line-Record TO Item-Code OF Item-Record
+                   READ ItemFile KEY IS Item-Code OF Item-Record
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           SUBTRACT WS-COMMITTED-QTY
+                               FROM Item-Qty-OnHand OF Item-Record
+                           SUBTRACT WS-COMMITTED-QTY
+                               FROM Item-Qty-Allocated OF Item-Record
+                           REWRITE ItemFile FROM Item-Record
+                   END-READ.
+
+       AMEND-ORDER.
+      * Change the quantity of one already-keyed line on an order that
+      * is still open, adjusting committed stock, the order total, and
+      * the customer's open exposure to match. Orders that have moved
+      * past OPEN are amended by cancelling and re-keying instead.
+           MOVE WS-XN-ORDER-CODE TO Order-Code OF Order-Header-Record.
+           READ OrderFile KEY IS Order-Code OF Order-Header-Record
+               INVALID KEY
+                   MOVE "ORDER NOT FOUND" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE WS-XN-ORDER-CODE TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   RETURN.
+
+           IF NOT Order-Open
+               MOVE "ORDER NOT OPEN" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+               MOVE WS-XN-ORDER-CODE TO WS-VALIDATION-KEY
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           MOVE Order-Code OF Order-Header-Record
+               TO Order-Code OF Order-Line-Key.
+           MOVE WS-AMEND-LINE-NUMBER TO Line-Number.
+           READ OrderLineFile KEY IS Order-Line-Key
+               INVALID KEY
+                   MOVE "ORDER LINE NOT FOUND" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE WS-XN-ORDER-CODE TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   RETURN.
+
+           MOVE Item-Code OF Order-Line-Record
+               TO Item-Code OF Item-Record.
+           READ ItemFile KEY IS Item-Code OF Item-Record
+               INVALID KEY
+                   MOVE "INVALID ITEM CODE" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE Item-Code OF Item-Record TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   RETURN.
+
+           PERFORM VALIDATE-AMEND-QTY.
+           IF WS-INPUT-INVALID
+               RETURN.
+
+           PERFORM APPLY-AMEND-QTY.
+           MOVE "ORDER LINE AMENDED SUCCESSFULLY" TO WS-MESSAGE.
+           EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       VALIDATE-AMEND-QTY.
+      * Work out how much the requested quantity changes this line by,
+      * reject the amendment if that would oversell stock, then
+      * recompute the order's tax and total off the new line amount
+      * and reject if that would push the customer's exposure past
+      * their credit limit.
+           SET WS-INPUT-VALID TO TRUE.
+           SUBTRACT Item-Qty OF Order-Line-Record FROM WS-AMEND-NEW-QTY
+               GIVING WS-AMEND-QTY-DELTA.
+
+           IF WS-AMEND-QTY-DELTA > 0
+               COMPUTE WS-ITEM-QTY-AVAILABLE =
+                   Item-Qty-OnHand OF Item-Record
+                   - Item-Qty-Allocated OF Item-Record
+               IF WS-AMEND-QTY-DELTA > WS-ITEM-QTY-AVAILABLE
+                   MOVE "INSUFFICIENT STOCK" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE Item-Code OF Item-Record TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   SET WS-INPUT-INVALID TO TRUE
+                   RETURN.
+
+           MULTIPLY WS-AMEND-QTY-DELTA BY Item-Price OF Item-Record
+               GIVING WS-AMEND-AMOUNT-DELTA.
+
+           MOVE Customer-Code OF Order-Header-Record
+               TO Customer-Code OF Customer-Record.
+           READ CustomerFile KEY IS Customer-Code OF Customer-Record
+               INVALID KEY
+                   MOVE "INVALID CUSTOMER CODE" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE Customer-Code OF Customer-Record TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   SET WS-INPUT-INVALID TO TRUE
+           END-READ.
+           IF WS-INPUT-INVALID
+               RETURN.
+
+           MOVE Customer-Region TO Region-Code.
+           READ RegionFile KEY IS Region-Code
+               INVALID KEY
+                   MOVE ZEROS TO Region-Tax-Rate.
+
+           COMPUTE WS-AMEND-NEW-AMOUNT =
+               Order-Amount OF Order-Header-Record + WS-AMEND-AMOUNT-DELTA.
+           COMPUTE WS-AMEND-NEW-TAX ROUNDED =
+               WS-AMEND-NEW-AMOUNT * Region-Tax-Rate.
+           COMPUTE WS-AMEND-NEW-TOTAL =
+               WS-AMEND-NEW-AMOUNT + WS-AMEND-NEW-TAX.
+           COMPUTE WS-AMEND-TOTAL-DELTA =
+               WS-AMEND-NEW-TOTAL - Order-Total-Amount OF Order-Header-Record.
+
+           IF WS-AMEND-TOTAL-DELTA > 0
+               IF (Customer-Open-Exposure + WS-AMEND-TOTAL-DELTA)
+                       > Customer-Credit-Limit
+                   MOVE "CREDIT LIMIT EXCEEDED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE Customer-Code OF Customer-Record TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   SET WS-INPUT-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       APPLY-AMEND-QTY.
+      * The amendment passed validation - commit the new quantity
+      * against stock, the order line, the order's amount/tax/total,
+      * and the customer's open exposure.
+           ADD WS-AMEND-QTY-DELTA TO Item-Qty-Allocated OF Item-Record.
+           REWRITE ItemFile FROM Item-Record.
+
+           MOVE WS-AMEND-NEW-QTY TO Item-Qty OF Order-Line-Record.
+           REWRITE OrderLineFile FROM Order-Line-Record.
+
+           MOVE WS-AMEND-NEW-AMOUNT TO Order-Amount OF Order-Header-Record.
+           MOVE WS-AMEND-NEW-TAX TO Order-Tax-Amount OF Order-Header-Record.
+           MOVE WS-AMEND-NEW-TOTAL TO Order-Total-Amount OF Order-Header-Record.
+           ADD WS-AMEND-TOTAL-DELTA
+               TO Order-Balance-Due OF Order-Header-Record.
+           REWRITE OrderFile FROM Order-Header-Record.
+
+           MOVE Customer-Code OF Order-Header-Record
+               TO Customer-Code OF Customer-Record.
+           READ CustomerFile KEY IS Customer-Code OF Customer-Record
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD WS-AMEND-TOTAL-DELTA
+                       TO Customer-Open-Exposure OF Customer-Record
+                   REWRITE CustomerFile FROM Customer-Record.
+
+       RECORD-PAYMENT.
+      * Apply a payment against an order's balance due. A cancelled
+      * order cannot take a payment, and an order already paid in full
+      * or a payment bigger than what is still owed is rejected.
+           MOVE WS-PAY-ORDER-CODE TO Order-Code OF Order-Header-Record.
+           READ OrderFile KEY IS Order-Code OF Order-Header-Record
+               INVALID KEY
+                   MOVE "ORDER NOT FOUND" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE WS-PAY-ORDER-CODE TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+                   RETURN.
+
+           IF Order-Cancelled
+               MOVE "ORDER ALREADY CANCELLED" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+               MOVE WS-PAY-ORDER-CODE TO WS-VALIDATION-KEY
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           IF Order-Balance-Due OF Order-Header-Record = ZEROS
+               MOVE "ORDER ALREADY PAID IN FULL" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+               MOVE WS-PAY-ORDER-CODE TO WS-VALIDATION-KEY
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           IF WS-PAYMENT-AMOUNT > Order-Balance-Due OF Order-Header-Record
+               MOVE "PAYMENT EXCEEDS BALANCE DUE" TO WS-MESSAGE
+               EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+               MOVE WS-PAY-ORDER-CODE TO WS-VALIDATION-KEY
+               PERFORM LOG-VALIDATION-ERROR
+               RETURN.
+
+           ADD WS-PAYMENT-AMOUNT TO Order-Amount-Paid OF Order-Header-Record.
+           SUBTRACT WS-PAYMENT-AMOUNT
+               FROM Order-Balance-Due OF Order-Header-Record.
+           REWRITE OrderFile FROM Order-Header-Record
+               INVALID KEY
+                   MOVE "PAYMENT UPDATE FAILED" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC
+                   MOVE WS-PAY-ORDER-CODE TO WS-VALIDATION-KEY
+                   PERFORM LOG-VALIDATION-ERROR
+               NOT INVALID KEY
+                   PERFORM LOWER-EXPOSURE-FOR-PAYMENT
+                   MOVE "PAYMENT" TO WS-AUDIT-ACTION
+                   MOVE WS-PAY-ORDER-CODE TO WS-AUDIT-KEY
+                   PERFORM LOG-AUDIT-ENTRY
+                   MOVE "PAYMENT RECORDED SUCCESSFULLY" TO WS-MESSAGE
+                   EXEC CICS SEND TEXT FROM(WS-MESSAGE) END-EXEC.
+
+       LOWER-EXPOSURE-FOR-PAYMENT.
+      * A payment reduces what the customer still owes, so give it
+      * back against their open credit exposure the same way
+      * CANCELORD does for a cancelled order.
+           MOVE Customer-Code OF Order-Header-Record
+               TO Customer-Code OF Customer-Record.
+           READ CustomerFile KEY IS Customer-Code OF Customer-Record
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SUBTRACT WS-PAYMENT-AMOUNT
+                       FROM Customer-Open-Exposure OF Customer-Record
+                   REWRITE CustomerFile FROM Customer-Record.
+
+       LOG-AUDIT-ENTRY.
+      * Record the signed-on user, timestamp, action, and affected
+      * order code for a completed order create, minting the next
+      * audit sequence number from Audit-Control-KSDS the same way
+      * GET-NEXT-ORDER-CODE mints the next Order-Code from
+      * Order-Control-KSDS.
+           MOVE "A" TO AC-Control-Key.
+           READ AuditControlFile KEY IS AC-Control-Key
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO AC-Last-Audit-Seq
+                   REWRITE AuditControlFile FROM Audit-Control-Record
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+      * Write the audit entry itself once a sequence number has been
+      * minted for it.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE.
+           MOVE FUNCTION CURRENT-TIME TO WS-TIME.
+           MOVE AC-Last-Audit-Seq TO Audit-Seq-No.
+           MOVE EIBUSERID TO Audit-Userid.
+           MOVE WS-DATE TO Audit-Date.
+           MOVE WS-TIME TO Audit-Time.
+           MOVE WS-AUDIT-ACTION TO Audit-Action.
+           MOVE "ORDERUPD" TO Audit-Program.
+           MOVE WS-AUDIT-KEY TO Audit-Key.
+           WRITE Audit-Trail-Record
+               INVALID KEY
+                   CONTINUE.
+
+       LOG-VALIDATION-ERROR.
+      * Append one record to the transaction error log so a rejected
+      * order entry/amendment is reported on later instead of just
+      * flashing on the operator's screen and being lost.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE.
+           MOVE FUNCTION CURRENT-TIME TO WS-TIME.
+           MOVE "ORDERUPD" TO EL-Program.
+           MOVE WS-DATE TO EL-Date.
+           MOVE WS-TIME TO EL-Time.
+           MOVE WS-VALIDATION-KEY TO EL-Key.
+           MOVE WS-MESSAGE TO EL-Message.
+           OPEN EXTEND ErrorLogFile.
+           WRITE Error-Log-Record.
+           CLOSE ErrorLogFile.
