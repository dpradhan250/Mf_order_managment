@@ -0,0 +1,33 @@
+      * This COBOL program defines the structure for the Order Line
+      * History KSDS file. ORDARCH moves each Order-Line-Record
+      * belonging to an archived order here alongside its header on
+      * Order-History-KSDS, keyed the same way as OrderLineItem.cob.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OrderLineHistory.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderLineHistoryFile
+               ASSIGN TO "Order.LineHist.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Order-Line-Key
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OrderLineHistoryFile.
+       01  Order-Line-History-Record.
+           05  Order-Line-Key.
+               10  Order-Code          PIC 9(07).
+               10  Line-Number         PIC 9(03).
+           05  Item-Code               PIC 9(07).
+           05  Item-Qty                PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status             PIC X(02).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Order Line History KSDS Program Initialized".
+           STOP RUN.
