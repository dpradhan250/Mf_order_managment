@@ -0,0 +1,32 @@
+      * This COBOL program defines the structure for the Operator
+      * Authorization Reference KSDS file. It holds, per signed-on
+      * operator ID, the authorization level that operator carries, so
+      * DETAILS and ITEMMAINT can check a clerk is actually entitled to
+      * delete a record instead of just being signed on to the terminal.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OperatorAuth.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OperatorAuthFile ASSIGN TO "Operator.Auth.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Operator-Userid
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OperatorAuthFile.
+       01  Operator-Auth-Record.
+           05  Operator-Userid     PIC X(08).
+           05  Operator-Auth-Level PIC X(01).
+               88  Operator-Is-Supervisor  VALUE "S".
+               88  Operator-Is-Clerk       VALUE "C".
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Operator Auth Reference KSDS Program Initialized".
+           STOP RUN.
