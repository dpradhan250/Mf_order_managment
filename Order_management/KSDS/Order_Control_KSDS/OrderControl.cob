@@ -0,0 +1,30 @@
+      * This COBOL program defines the structure for the Order Control KSDS
+      * file. It holds exactly one record - the last Order-Code issued - so
+      * ORDERUPD can mint the next order number under CICS control instead
+      * of keeping a WORKING-STORAGE counter that resets on every new task
+      * and is not shared across concurrent clerks.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OrderControl.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderControlFile ASSIGN TO "Order.Control.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Control-Key
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OrderControlFile.
+       01  Order-Control-Record.
+           05  Control-Key         PIC X(01).
+           05  Last-Order-Code     PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Order Control KSDS Program Initialized".
+           STOP RUN.
