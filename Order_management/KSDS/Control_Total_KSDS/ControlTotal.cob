@@ -0,0 +1,31 @@
+      * This COBOL program defines the structure for the Control Total
+      * KSDS file. It holds one record per master file reconciled by
+      * RECONCIL - the record count as of that job's last run - so a
+      * night-over-night drop in a master file's record count can be
+      * caught instead of going unnoticed.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ControlTotal.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ControlTotalFile ASSIGN TO "Control.Total.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CT-File-Code
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ControlTotalFile.
+       01  Control-Total-Record.
+           05  CT-File-Code        PIC X(04).
+           05  CT-Record-Count     PIC 9(07).
+           05  CT-Last-Run-Date    PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Control Total KSDS Program Initialized".
+           STOP RUN.
