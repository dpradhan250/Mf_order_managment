@@ -0,0 +1,30 @@
+      * This COBOL program defines the structure for the Payment Type
+      * Reference KSDS file. It holds the list of payment types a
+      * clerk may key on an order, so ORDERUPD can validate
+      * Payment-Type against a maintained table instead of a
+      * hard-coded list.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PaymentTypeReference.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PaymentTypeFile ASSIGN TO "Payment.Type.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Payment-Type-Code
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PaymentTypeFile.
+       01  Payment-Type-Record.
+           05  Payment-Type-Code   PIC X(03).
+           05  Payment-Type-Desc   PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Payment Type Reference KSDS Program Initialized".
+           STOP RUN.
