@@ -1,29 +1,45 @@
-* This COBOL program defines the structure and logic for the Order Transaction KSDS file.
-IDENTIFICATION DIVISION.
-PROGRAM-ID. OrderTransaction.
+      * This COBOL program defines the structure and logic for the Order Transaction KSDS file.
+      * Holds one Order-Header-Record per customer order. The individual items on
+      * the order live on Order-Line-Item-KSDS (see OrderLineItem.cob), keyed by
+      * Order-Code + Line-Number, so one order can carry any number of lines.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OrderTransaction.
 
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT OrderFile ASSIGN TO "Order.Transaction.KSDS"
-        ORGANIZATION IS INDEXED
-        ACCESS MODE IS RANDOM
-        RECORD KEY IS Order-Code
-        FILE STATUS IS WS-File-Status.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderFile ASSIGN TO "Order.Transaction.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Order-Code
+               ALTERNATE RECORD KEY IS Customer-Code
+                   WITH DUPLICATES
+               FILE STATUS IS WS-File-Status.
 
-DATA DIVISION.
-FILE SECTION.
-FD  OrderFile.
-01  Order-Record.
-    05  Order-Code          PIC 9(07).
-    05  Customer-Code       PIC 9(07).
-    05  Item-Code           PIC 9(07).
-    05  Item-Qty            PIC 9(05).
-    05  Order-Date          PIC X(08).
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OrderFile.
+       01  Order-Header-Record.
+           05  Order-Code          PIC 9(07).
+           05  Customer-Code       PIC 9(07).
+           05  Order-Ship-To-Seq   PIC 9(03).
+           05  Order-Date          PIC X(08).
+           05  Payment-Type        PIC X(03).
+           05  Order-Line-Count    PIC 9(03).
+           05  Order-Amount        PIC 9(07)V9(02).
+           05  Order-Tax-Amount    PIC 9(07)V9(02).
+           05  Order-Total-Amount  PIC 9(07)V9(02).
+           05  Order-Amount-Paid   PIC 9(07)V9(02).
+           05  Order-Balance-Due   PIC 9(07)V9(02).
+           05  Order-Status        PIC X(01).
+               88  Order-Open        VALUE "O".
+               88  Order-Picked      VALUE "P".
+               88  Order-Shipped     VALUE "S".
+               88  Order-Cancelled   VALUE "C".
 
-WORKING-STORAGE SECTION.
-01  WS-File-Status         PIC X(02).
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
 
-PROCEDURE DIVISION.
-    DISPLAY "Order Transaction KSDS Program Initialized".
-    STOP RUN.
+       PROCEDURE DIVISION.
+           DISPLAY "Order Transaction KSDS Program Initialized".
+           STOP RUN.
