@@ -0,0 +1,35 @@
+      * This COBOL program defines the structure for the Ship-To KSDS
+      * file. It holds one or more delivery addresses per customer,
+      * keyed by Customer-Code + Ship-To-Seq, the same way Order-Line
+      * items are keyed by Order-Code + Line-Number on
+      * Order-Line-Item-KSDS. DETAILS adds and maintains these; ORDERUPD
+      * reads them to validate the ship-to location keyed for an order.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ShipTo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ShipToFile ASSIGN TO "Ship.To.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Ship-To-Key
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ShipToFile.
+       01  Ship-To-Record.
+           05  Ship-To-Key.
+               10  Customer-Code       PIC 9(07).
+               10  Ship-To-Seq         PIC 9(03).
+           05  Ship-To-Name            PIC X(15).
+           05  Ship-To-Address         PIC X(12).
+           05  Ship-To-Region          PIC X(03).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status             PIC X(02).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Ship To KSDS Program Initialized".
+           STOP RUN.
