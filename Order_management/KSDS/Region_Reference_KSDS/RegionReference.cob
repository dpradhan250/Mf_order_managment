@@ -0,0 +1,30 @@
+      * This COBOL program defines the structure for the Region Reference
+      * KSDS file. It holds the list of region codes customers may be
+      * assigned to, so DETAILS can validate Customer-Region against a
+      * maintained table instead of accepting any three characters keyed.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RegionReference.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RegionFile ASSIGN TO "Region.Reference.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Region-Code
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RegionFile.
+       01  Region-Record.
+           05  Region-Code         PIC X(03).
+           05  Region-Name         PIC X(15).
+           05  Region-Tax-Rate     PIC 9(01)V9(03).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Region Reference KSDS Program Initialized".
+           STOP RUN.
