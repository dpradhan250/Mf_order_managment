@@ -0,0 +1,37 @@
+      * This COBOL program defines the structure for the Audit Trail
+      * KSDS file. One record is written per add/update/delete/cancel
+      * against the customer, item, or order files, keyed by an
+      * ever-increasing sequence number minted from Audit-Control-KSDS
+      * (see AuditControl.cob), so "who changed customer 0001234" can
+      * be answered after the fact instead of only living in a 3270
+      * message that flashed and vanished.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditTrail.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AuditTrailFile ASSIGN TO "Audit.Trail.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Audit-Seq-No
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AuditTrailFile.
+       01  Audit-Trail-Record.
+           05  Audit-Seq-No        PIC 9(09).
+           05  Audit-Userid        PIC X(08).
+           05  Audit-Date          PIC X(11).
+           05  Audit-Time          PIC X(08).
+           05  Audit-Action        PIC X(10).
+           05  Audit-Program       PIC X(08).
+           05  Audit-Key           PIC X(07).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Audit Trail KSDS Program Initialized".
+           STOP RUN.
