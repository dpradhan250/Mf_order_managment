@@ -0,0 +1,31 @@
+      * This COBOL program defines the structure for the Audit Control
+      * KSDS file. It holds exactly one record - the last Audit-Seq-No
+      * issued - so the common audit-logging step in DETAILS, ITEMMAINT,
+      * ORDERUPD, and CANCELORD can mint the next audit sequence number
+      * the same way Order-Control-KSDS mints the next Order-Code (see
+      * OrderControl.cob).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditControl.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AuditControlFile ASSIGN TO "Audit.Control.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AC-Control-Key
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AuditControlFile.
+       01  Audit-Control-Record.
+           05  AC-Control-Key      PIC X(01).
+           05  AC-Last-Audit-Seq   PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Audit Control KSDS Program Initialized".
+           STOP RUN.
