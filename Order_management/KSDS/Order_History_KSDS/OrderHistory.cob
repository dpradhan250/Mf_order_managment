@@ -0,0 +1,44 @@
+      * This COBOL program defines the structure for the Order History
+      * KSDS file. ORDARCH moves Order-Header-Record entries here once
+      * they have been SHIPPED or CANCELLED past the configured
+      * retention age, so the live Order-Transaction-KSDS - and
+      * ORDERUPD's random-key reads against it - do not keep degrading
+      * as order volume grows. The layout is identical to
+      * Order-Header-Record on OrderTransaction.cob.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OrderHistory.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderHistoryFile ASSIGN TO "Order.History.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Order-Code
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OrderHistoryFile.
+       01  Order-History-Record.
+           05  Order-Code          PIC 9(07).
+           05  Customer-Code       PIC 9(07).
+           05  Order-Ship-To-Seq   PIC 9(03).
+           05  Order-Date          PIC X(08).
+           05  Payment-Type        PIC X(03).
+           05  Order-Line-Count    PIC 9(03).
+           05  Order-Amount        PIC 9(07)V9(02).
+           05  Order-Tax-Amount    PIC 9(07)V9(02).
+           05  Order-Total-Amount  PIC 9(07)V9(02).
+           05  Order-Amount-Paid   PIC 9(07)V9(02).
+           05  Order-Balance-Due   PIC 9(07)V9(02).
+           05  Order-Status        PIC X(01).
+               88  Order-Shipped     VALUE "S".
+               88  Order-Cancelled   VALUE "C".
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Order History KSDS Program Initialized".
+           STOP RUN.
