@@ -0,0 +1,31 @@
+      * This COBOL program defines the structure for the Order Line Item KSDS file.
+      * Each record is one item/quantity line against an Order-Header-Record on
+      * Order-Transaction-KSDS, keyed by Order-Code + Line-Number.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OrderLineItem.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderLineFile ASSIGN TO "Order.LineItem.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Order-Line-Key
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OrderLineFile.
+       01  Order-Line-Record.
+           05  Order-Line-Key.
+               10  Order-Code          PIC 9(07).
+               10  Line-Number         PIC 9(03).
+           05  Item-Code               PIC 9(07).
+           05  Item-Qty                PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status             PIC X(02).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Order Line Item KSDS Program Initialized".
+           STOP RUN.
