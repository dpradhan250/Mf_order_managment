@@ -1,28 +1,36 @@
-* This COBOL program defines the structure and logic for the Item Master KSDS file.
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ItemMaster.
+      * This COBOL program defines the structure and logic for the Item Master KSDS file.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ItemMaster.
 
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT ItemFile ASSIGN TO "Item.Master.KSDS"
-        ORGANIZATION IS INDEXED
-        ACCESS MODE IS RANDOM
-        RECORD KEY IS Item-Code
-        FILE STATUS IS WS-File-Status.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ItemFile ASSIGN TO "Item.Master.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS Item-Code
+               ALTERNATE RECORD KEY IS Item-Name WITH DUPLICATES
+               FILE STATUS IS WS-File-Status.
 
-DATA DIVISION.
-FILE SECTION.
-FD  ItemFile.
-01  Item-Record.
-    05  Item-Code           PIC 9(07).
-    05  Item-Name           PIC X(12).
-    05  Item-Qty            PIC 9(05).
-    05  Item-Price          PIC 9(05)V9(02).
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ItemFile.
+       01  Item-Record.
+           05  Item-Code           PIC 9(07).
+           05  Item-Name           PIC X(12).
+      * Item-Qty-OnHand is the physical count sitting in the warehouse;
+      * Item-Qty-Allocated is how much of it is already committed to
+      * open or picked orders. What is actually free to sell is the
+      * two netted against each other - see Item-Qty-Available wherever
+      * a program needs to check or display it.
+           05  Item-Qty-OnHand     PIC 9(05).
+           05  Item-Qty-Allocated  PIC 9(05).
+           05  Item-Price          PIC 9(05)V9(02).
+           05  Item-Reorder-Point  PIC 9(05).
 
-WORKING-STORAGE SECTION.
-01  WS-File-Status         PIC X(02).
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
 
-PROCEDURE DIVISION.
-    DISPLAY "Item Master KSDS Program Initialized".
-    STOP RUN.
+       PROCEDURE DIVISION.
+           DISPLAY "Item Master KSDS Program Initialized".
+           STOP RUN.
