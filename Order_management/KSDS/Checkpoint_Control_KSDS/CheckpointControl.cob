@@ -0,0 +1,35 @@
+      * This COBOL program defines the structure for the Checkpoint
+      * Control KSDS file. It holds one record per restartable batch
+      * job - the last key that job finished processing, and whether
+      * its last run completed - so a job that abends partway through
+      * a long browse of the order file can be restarted from where it
+      * left off instead of reprocessing everything, or being reprocessed
+      * twice, from the top.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CheckpointControl.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CheckpointFile ASSIGN TO "Checkpoint.Control.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CP-Job-Code
+               FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CheckpointFile.
+       01  Checkpoint-Record.
+           05  CP-Job-Code         PIC X(08).
+           05  CP-Last-Order-Code  PIC 9(07).
+           05  CP-Run-Complete     PIC X(01).
+               88  CP-Complete       VALUE "Y".
+               88  CP-Incomplete     VALUE "N".
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Checkpoint Control KSDS Program Initialized".
+           STOP RUN.
