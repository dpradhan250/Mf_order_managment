@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDMBKUP.
+
+      * Month-end batch job that browses the order transaction file in
+      * full and writes every record to a sequential backup extract.
+      * The extract itself carries no retention logic - it is run
+      * against a new generation of a GDG base each month, and it is
+      * the GDG base's own LIMIT that ages out the oldest generation
+      * once the configured number of monthly backups is on hand. See
+      * JCL/ORDMEND for the month-end step that supplies the
+      * generation-numbered output dataset.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OrderFile ASSIGN TO "Order.Transaction.KSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Order-Code OF Order-Header-Record
+               FILE STATUS IS WS-File-Status.
+
+           SELECT BackupFile ASSIGN TO "Order.Trans.Monthly"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Backup-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OrderFile.
+       01  Order-Header-Record.
+           05  Order-Code          PIC 9(07).
+           05  Customer-Code       PIC 9(07).
+           05  Order-Ship-To-Seq   PIC 9(03).
+           05  Order-Date          PIC X(08).
+           05  Payment-Type        PIC X(03).
+           05  Order-Line-Count    PIC 9(03).
+           05  Order-Amount        PIC 9(07)V9(02).
+           05  Order-Tax-Amount    PIC 9(07)V9(02).
+           05  Order-Total-Amount  PIC 9(07)V9(02).
+           05  Order-Amount-Paid   PIC 9(07)V9(02).
+           05  Order-Balance-Due   PIC 9(07)V9(02).
+           05  Order-Status        PIC X(01).
+               88  Order-Open        VALUE "O".
+               88  Order-Picked      VALUE "P".
+               88  Order-Shipped     VALUE "S".
+               88  Order-Cancelled   VALUE "C".
+
+       FD  BackupFile.
+       01  Backup-Record.
+           05  BK-Order-Code          PIC 9(07).
+           05  BK-Customer-Code       PIC 9(07).
+           05  BK-Order-Ship-To-Seq   PIC 9(03).
+           05  BK-Order-Date          PIC X(08).
+           05  BK-Payment-Type        PIC X(03).
+           05  BK-Order-Line-Count    PIC 9(03).
+           05  BK-Order-Amount        PIC 9(07)V9(02).
+           05  BK-Order-Tax-Amount    PIC 9(07)V9(02).
+           05  BK-Order-Total-Amount  PIC 9(07)V9(02).
+           05  BK-Order-Amount-Paid   PIC 9(07)V9(02).
+           05  BK-Order-Balance-Due   PIC 9(07)V9(02).
+           05  BK-Order-Status        PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status         PIC X(02).
+       01  WS-Backup-File-Status  PIC X(02).
+       01  WS-BACKUP-COUNT        PIC 9(07) VALUE ZEROS.
+
+       01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE       VALUE "Y".
+           88  WS-NOT-END-OF-FILE   VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "ORDER TRANSACTION MONTHLY BACKUP STARTING".
+           OPEN INPUT OrderFile.
+           OPEN OUTPUT BackupFile.
+
+           MOVE ZEROS TO Order-Code OF Order-Header-Record.
+           START OrderFile KEY IS GREATER THAN OR EQUAL
+               Order-Code OF Order-Header-Record
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE.
+
+           PERFORM BACKUP-ONE-ORDER
+               UNTIL WS-END-OF-FILE.
+
+           CLOSE OrderFile.
+           CLOSE BackupFile.
+           DISPLAY "MONTHLY BACKUP COMPLETE - RECORDS WRITTEN: "
+               WS-BACKUP-COUNT.
+           STOP RUN.
+
+       BACKUP-ONE-ORDER.
+      * Read the next order in code sequence and copy it to this
+      * month's generation, unconditionally - the backup is a point-in-
+      * time image of the whole file, not a selective extract.
+           READ OrderFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM WRITE-BACKUP-RECORD.
+
+       WRITE-BACKUP-RECORD.
+      * Flatten the order header onto the backup layout and write it.
+           MOVE Order-Code OF Order-Header-Record TO BK-Order-Code.
+           MOVE Customer-Code OF Order-Header-Record
+               TO BK-Customer-Code.
+           MOVE Order-Ship-To-Seq TO BK-Order-Ship-To-Seq.
+           MOVE Order-Date TO BK-Order-Date.
+           MOVE Payment-Type TO BK-Payment-Type.
+           MOVE Order-Line-Count TO BK-Order-Line-Count.
+           MOVE Order-Amount OF Order-Header-Record TO BK-Order-Amount.
+           MOVE Order-Tax-Amount OF Order-Header-Record
+               TO BK-Order-Tax-Amount.
+           MOVE Order-Total-Amount OF Order-Header-Record
+               TO BK-Order-Total-Amount.
+           MOVE Order-Amount-Paid OF Order-Header-Record
+               TO BK-Order-Amount-Paid.
+           MOVE Order-Balance-Due OF Order-Header-Record
+               TO BK-Order-Balance-Due.
+           MOVE Order-Status OF Order-Header-Record TO BK-Order-Status.
+           WRITE Backup-Record.
+           ADD 1 TO WS-BACKUP-COUNT.
